@@ -0,0 +1,320 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LA332B3.
+000300 AUTHOR. D-SYSTEMS.
+000400 INSTALLATION. ALVS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    LA332B3 - USER ACTIVITY AUDIT REPORT                       *
+001000*                                                               *
+001100*    READS THE LA332A4 EXTRACT AND ROLLS UP TRANSACTION COUNTS  *
+001200*    BY TRANS-EXE-DATE, USER-LOGIN-ID AND MESSAGE-SOURCE-TC     *
+001300*    (FROM OLIFE-EXTN), BROKEN DOWN BY TRANS-TYPE-TC-DESC, SO   *
+001400*    COMPLIANCE CAN ANSWER WHICH USERS TOUCHED CUSTOMER         *
+001500*    RECORDS ON A GIVEN DAY WITHOUT HAND-GREPPING THE EXTRACT.  *
+001600*                                                               *
+001700*    MODIFICATION HISTORY.                                      *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    08/09/2026 DSY   ORIGINAL PROGRAM.                          *
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-Z15.
+002400 OBJECT-COMPUTER. IBM-Z15.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT LA332A4-OUT-FILE ASSIGN TO LA332OUT
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-OUT-FILE-STATUS.
+003000
+003100     SELECT LA332B3-SORT-FILE ASSIGN TO SORTWK1.
+003200
+003300     SELECT LA332B3-RPT-FILE ASSIGN TO LA332RPT
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-RPT-FILE-STATUS.
+003550
+003560     SELECT LA332A4-OVFL-FILE ASSIGN TO LA332OVF
+003570         ORGANIZATION IS LINE SEQUENTIAL
+003580         FILE STATUS IS WS-OVFL-FILE-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  LA332A4-OUT-FILE
+004000     RECORDING MODE IS F.
+004100     COPY LA332A4-OUTPUT.
+004150
+004160 FD  LA332A4-OVFL-FILE
+004170     RECORDING MODE IS F.
+004180     COPY LA332A4-OVFL.
+004200
+004300 SD  LA332B3-SORT-FILE.
+004400 01  LA332B3-SORT-REC.
+004450     05 SRT-TRANS-EXE-DATE-NUM PIC 9(008).
+004480     05 SRT-TRANS-EXE-DATE PIC X(010).
+004600     05 SRT-USER-LOGIN-ID PIC X(020).
+004700     05 SRT-MESSAGE-SOURCE-TC PIC X(001).
+004800     05 SRT-TRANS-TYPE-TC-DESC PIC X(030).
+004900
+005000 FD  LA332B3-RPT-FILE
+005100     RECORDING MODE IS F.
+005200 01  LA332B3-RPT-REC PIC X(080).
+005300
+005400 WORKING-STORAGE SECTION.
+005500 01  WS-FILE-STATUSES.
+005600     05 WS-OUT-FILE-STATUS PIC X(002) VALUE SPACES.
+005700        88 WS-OUT-EOF VALUE '10'.
+005800     05 WS-RPT-FILE-STATUS PIC X(002) VALUE SPACES.
+005810        88 WS-RPT-OK VALUE '00'.
+005850     05 WS-OVFL-FILE-STATUS PIC X(002) VALUE SPACES.
+005860        88 WS-OVFL-EOF VALUE '10'.
+005900
+006000 01  WS-SWITCHES.
+006100     05 WS-EOF-SW PIC X(001) VALUE 'N'.
+006200        88 WS-END-OF-INPUT VALUE 'Y'.
+006250     05 WS-OVFL-EOF-SW PIC X(001) VALUE 'N'.
+006260        88 WS-OVFL-END-OF-FILE VALUE 'Y'.
+006300     05 WS-FIRST-REC-SW PIC X(001) VALUE 'Y'.
+006400        88 WS-FIRST-RECORD VALUE 'Y'.
+006500
+006600 01  WS-CONTROL-FIELDS.
+006650     05 WS-CURR-TRANS-EXE-DATE-NUM PIC 9(008) VALUE ZERO.
+006700     05 WS-CURR-TRANS-EXE-DATE PIC X(010) VALUE SPACES.
+006800     05 WS-CURR-USER-LOGIN-ID PIC X(020) VALUE SPACES.
+006900     05 WS-CURR-MESSAGE-SOURCE-TC PIC X(001) VALUE SPACES.
+007000     05 WS-CURR-TRANS-TYPE-TC-DESC PIC X(030) VALUE SPACES.
+007100
+007200 01  WS-SUBSCRIPTS COMP-3.
+007300     05 WS-ENTRY-SUB PIC 9(003) VALUE ZERO.
+007400
+007500 01  WS-COUNTERS COMP-3.
+007600     05 WS-TYPE-COUNT PIC 9(007) VALUE ZERO.
+007700     05 WS-GROUP-COUNT PIC 9(007) VALUE ZERO.
+007800     05 WS-GRAND-COUNT PIC 9(007) VALUE ZERO.
+007850     05 WS-OVFL-MERGED-COUNT PIC 9(007) VALUE ZERO.
+007900
+008000 01  WS-PRINT-LINES.
+008100     05 WS-HDR1.
+008200        10 FILLER PIC X(006) VALUE 'DATE :'.
+008300        10 WS-HDR1-DATE PIC X(010) VALUE SPACES.
+008400        10 FILLER PIC X(008) VALUE ' USER :'.
+008500        10 WS-HDR1-USER PIC X(020) VALUE SPACES.
+008600        10 FILLER PIC X(010) VALUE ' SOURCE :'.
+008700        10 WS-HDR1-SOURCE PIC X(001) VALUE SPACES.
+008800     05 WS-DTL1.
+008900        10 FILLER PIC X(012) VALUE '    TYPE :'.
+009000        10 WS-DTL1-TYPE PIC X(030) VALUE SPACES.
+009100        10 FILLER PIC X(009) VALUE '  COUNT:'.
+009200        10 WS-DTL1-COUNT PIC ZZZ,ZZ9.
+009300     05 WS-SUB1.
+009400        10 FILLER PIC X(030) VALUE
+009500           '  TOTAL FOR USER/SOURCE/DATE:'.
+009600        10 WS-SUB1-COUNT PIC ZZZ,ZZ9.
+009700     05 WS-GRD1.
+009800        10 FILLER PIC X(020) VALUE 'GRAND TOTAL COUNT:'.
+009900        10 WS-GRD1-COUNT PIC ZZZ,ZZ9.
+010000
+010100 PROCEDURE DIVISION.
+010200 0000-MAINLINE.
+010300     OPEN OUTPUT LA332B3-RPT-FILE.
+010400     SORT LA332B3-SORT-FILE
+010500         ON ASCENDING KEY SRT-TRANS-EXE-DATE-NUM
+010550                          SRT-USER-LOGIN-ID
+010700                          SRT-MESSAGE-SOURCE-TC
+010800                          SRT-TRANS-TYPE-TC-DESC
+010900         INPUT PROCEDURE IS 2000-UNLOAD-ENTRIES THRU 2000-EXIT
+011000         OUTPUT PROCEDURE IS 5000-PRINT-REPORT THRU 5000-EXIT.
+011100     WRITE LA332B3-RPT-REC FROM WS-GRD1.
+011110     IF NOT WS-RPT-OK
+011120         DISPLAY 'LA332B3 - LA332RPT WRITE FAILED, STATUS: '
+011130             WS-RPT-FILE-STATUS
+011140         MOVE 16 TO RETURN-CODE
+011150         GOBACK
+011160     END-IF.
+011200     CLOSE LA332B3-RPT-FILE.
+011300     DISPLAY 'LA332B3 - TRANSACTIONS AUDITED : ' WS-GRAND-COUNT.
+011350     DISPLAY 'LA332B3 - OVERFLOW ENTRIES MERGED : '
+011360         WS-OVFL-MERGED-COUNT.
+011400     GOBACK.
+011500 0000-EXIT.
+011600     EXIT.
+011700
+011800*****************************************************************
+011900*    2000-UNLOAD-ENTRIES - RELEASE ONE SORT RECORD PER           *
+012000*    TX-LIFE-REQ ENTRY FOR LATER ROLL-UP                         *
+012100*****************************************************************
+012200 2000-UNLOAD-ENTRIES.
+012300     OPEN INPUT LA332A4-OUT-FILE.
+012350     OPEN INPUT LA332A4-OVFL-FILE.
+012400     PERFORM 2900-READ-OUTPUT THRU 2900-EXIT.
+012450     PERFORM 2950-READ-OVFL THRU 2950-EXIT.
+012500     PERFORM 2100-SCAN-OUTPUT-REC THRU 2100-EXIT
+012600         UNTIL WS-END-OF-INPUT.
+012700     CLOSE LA332A4-OUT-FILE
+012750           LA332A4-OVFL-FILE.
+012800 2000-EXIT.
+012900     EXIT.
+013000
+013100 2100-SCAN-OUTPUT-REC.
+013200     PERFORM 2200-RELEASE-ENTRY THRU 2200-EXIT
+013300         VARYING WS-ENTRY-SUB FROM 1 BY 1
+013400         UNTIL WS-ENTRY-SUB > TX-LIFE-REQ-CNT OF LA332A4.
+013420     IF TX-LIFE-REQ-OVFL-YES OF LA332A4
+013440         PERFORM 2150-MERGE-OVERFLOW THRU 2150-EXIT
+013450             UNTIL WS-OVFL-END-OF-FILE
+013460              OR OVFL-HOLDING-ID NOT =
+013462                 HOLDING-ID OF LA332A4 (1)
+013470              OR OVFL-CARRIER-CODE NOT =
+013472                 CARRIER-CODE OF LA332A4 (1)
+013480     END-IF.
+013500     PERFORM 2900-READ-OUTPUT THRU 2900-EXIT.
+013600 2100-EXIT.
+013700     EXIT.
+013710
+013720*****************************************************************
+013730*    2150-MERGE-OVERFLOW - FOLD ONE SPILL-FILE ENTRY FOR THE     *
+013740*    CURRENT HOLDING/CARRIER GROUP BACK THROUGH 2200-RELEASE-    *
+013750*    ENTRY BY BORROWING TABLE SLOT 1, WHICH HAS ALREADY BEEN    *
+013760*    SCANNED AND IS FREE TO REUSE FOR THE REST OF THIS RECORD    *
+013770*****************************************************************
+013780 2150-MERGE-OVERFLOW.
+013790     MOVE OVFL-TX-LIFE-REQ TO TX-LIFE-REQ OF LA332A4 (1).
+013800     MOVE 1 TO WS-ENTRY-SUB.
+013810     PERFORM 2200-RELEASE-ENTRY THRU 2200-EXIT.
+013820     ADD 1 TO WS-OVFL-MERGED-COUNT.
+013830     PERFORM 2950-READ-OVFL THRU 2950-EXIT.
+013840 2150-EXIT.
+013850     EXIT.
+013860
+013900 2200-RELEASE-ENTRY.
+013950     MOVE TRANS-EXE-DATE-NUM (WS-ENTRY-SUB)
+013960         TO SRT-TRANS-EXE-DATE-NUM.
+014000     MOVE TRANS-EXE-DATE (WS-ENTRY-SUB) TO SRT-TRANS-EXE-DATE.
+014100     MOVE USER-LOGIN-ID (WS-ENTRY-SUB) TO SRT-USER-LOGIN-ID.
+014200     MOVE MESSAGE-SOURCE-TC (WS-ENTRY-SUB)
+014300         TO SRT-MESSAGE-SOURCE-TC.
+014400     MOVE TRANS-TYPE-TC-DESC (WS-ENTRY-SUB)
+014500         TO SRT-TRANS-TYPE-TC-DESC.
+014600     RELEASE LA332B3-SORT-REC.
+014700 2200-EXIT.
+014800     EXIT.
+014900
+015000 2900-READ-OUTPUT.
+015100     READ LA332A4-OUT-FILE
+015200         AT END
+015300             SET WS-END-OF-INPUT TO TRUE
+015400     END-READ.
+015500 2900-EXIT.
+015600     EXIT.
+015610
+015620 2950-READ-OVFL.
+015630     READ LA332A4-OVFL-FILE
+015640         AT END
+015650             SET WS-OVFL-END-OF-FILE TO TRUE
+015660     END-READ.
+015670 2950-EXIT.
+015680     EXIT.
+015700
+015800*****************************************************************
+015900*    5000-PRINT-REPORT - RETURN THE SORTED ROWS AND PRINT THE    *
+016000*    ROLLED-UP COUNTS WITH BREAKS ON DATE/USER/SOURCE AND TYPE   *
+016100*****************************************************************
+016200 5000-PRINT-REPORT.
+016300     MOVE 'N' TO WS-EOF-SW.
+016400     PERFORM 5900-RETURN-SORTED THRU 5900-EXIT.
+016500     PERFORM 5100-ACCUMULATE THRU 5100-EXIT
+016600         UNTIL WS-END-OF-INPUT.
+016700     IF NOT WS-FIRST-RECORD
+016800         PERFORM 5300-PRINT-TYPE-LINE THRU 5300-EXIT
+016900         PERFORM 5400-PRINT-GROUP-SUBTOTAL THRU 5400-EXIT
+017000     END-IF.
+017100 5000-EXIT.
+017200     EXIT.
+017300
+017400 5100-ACCUMULATE.
+017500     IF WS-FIRST-RECORD
+017600         PERFORM 5200-START-NEW-GROUP THRU 5200-EXIT
+017700     ELSE
+017800         IF SRT-TRANS-EXE-DATE-NUM
+017850          NOT = WS-CURR-TRANS-EXE-DATE-NUM
+017900          OR SRT-USER-LOGIN-ID NOT = WS-CURR-USER-LOGIN-ID
+018000          OR SRT-MESSAGE-SOURCE-TC NOT = WS-CURR-MESSAGE-SOURCE-TC
+018100             PERFORM 5300-PRINT-TYPE-LINE THRU 5300-EXIT
+018200             PERFORM 5400-PRINT-GROUP-SUBTOTAL THRU 5400-EXIT
+018300             PERFORM 5200-START-NEW-GROUP THRU 5200-EXIT
+018400         ELSE
+018500             IF SRT-TRANS-TYPE-TC-DESC
+018600                NOT = WS-CURR-TRANS-TYPE-TC-DESC
+018700                 PERFORM 5300-PRINT-TYPE-LINE THRU 5300-EXIT
+018800                 MOVE SRT-TRANS-TYPE-TC-DESC
+018900                     TO WS-CURR-TRANS-TYPE-TC-DESC
+019000                 MOVE ZERO TO WS-TYPE-COUNT
+019100             END-IF
+019200         END-IF
+019300     END-IF.
+019400     ADD 1 TO WS-TYPE-COUNT WS-GROUP-COUNT WS-GRAND-COUNT.
+019500     PERFORM 5900-RETURN-SORTED THRU 5900-EXIT.
+019600 5100-EXIT.
+019700     EXIT.
+019800
+019900 5200-START-NEW-GROUP.
+019950     MOVE SRT-TRANS-EXE-DATE-NUM TO WS-CURR-TRANS-EXE-DATE-NUM.
+020000     MOVE SRT-TRANS-EXE-DATE TO WS-CURR-TRANS-EXE-DATE.
+020100     MOVE SRT-USER-LOGIN-ID TO WS-CURR-USER-LOGIN-ID.
+020200     MOVE SRT-MESSAGE-SOURCE-TC TO WS-CURR-MESSAGE-SOURCE-TC.
+020300     MOVE SRT-TRANS-TYPE-TC-DESC TO WS-CURR-TRANS-TYPE-TC-DESC.
+020400     MOVE ZERO TO WS-TYPE-COUNT.
+020500     MOVE ZERO TO WS-GROUP-COUNT.
+020600     MOVE WS-CURR-TRANS-EXE-DATE TO WS-HDR1-DATE.
+020700     MOVE WS-CURR-USER-LOGIN-ID TO WS-HDR1-USER.
+020800     MOVE WS-CURR-MESSAGE-SOURCE-TC TO WS-HDR1-SOURCE.
+020900     WRITE LA332B3-RPT-REC FROM WS-HDR1.
+020910     IF NOT WS-RPT-OK
+020920         DISPLAY 'LA332B3 - LA332RPT WRITE FAILED, STATUS: '
+020930             WS-RPT-FILE-STATUS
+020940         MOVE 16 TO RETURN-CODE
+020950         GOBACK
+020960     END-IF.
+021000     MOVE 'N' TO WS-FIRST-REC-SW.
+021100 5200-EXIT.
+021200     EXIT.
+021300
+021400 5300-PRINT-TYPE-LINE.
+021500     MOVE WS-CURR-TRANS-TYPE-TC-DESC TO WS-DTL1-TYPE.
+021600     MOVE WS-TYPE-COUNT TO WS-DTL1-COUNT.
+021700     WRITE LA332B3-RPT-REC FROM WS-DTL1.
+021710     IF NOT WS-RPT-OK
+021720         DISPLAY 'LA332B3 - LA332RPT WRITE FAILED, STATUS: '
+021730             WS-RPT-FILE-STATUS
+021740         MOVE 16 TO RETURN-CODE
+021750         GOBACK
+021760     END-IF.
+021800 5300-EXIT.
+021900     EXIT.
+022000
+022100 5400-PRINT-GROUP-SUBTOTAL.
+022200     MOVE WS-GROUP-COUNT TO WS-SUB1-COUNT.
+022300     WRITE LA332B3-RPT-REC FROM WS-SUB1.
+022310     IF NOT WS-RPT-OK
+022320         DISPLAY 'LA332B3 - LA332RPT WRITE FAILED, STATUS: '
+022330             WS-RPT-FILE-STATUS
+022340         MOVE 16 TO RETURN-CODE
+022350         GOBACK
+022360     END-IF.
+022400     WRITE LA332B3-RPT-REC FROM SPACES.
+022410     IF NOT WS-RPT-OK
+022420         DISPLAY 'LA332B3 - LA332RPT WRITE FAILED, STATUS: '
+022430             WS-RPT-FILE-STATUS
+022440         MOVE 16 TO RETURN-CODE
+022450         GOBACK
+022460     END-IF.
+022500 5400-EXIT.
+022600     EXIT.
+022700
+022800 5900-RETURN-SORTED.
+022900     RETURN LA332B3-SORT-FILE
+023000         AT END
+023100             SET WS-END-OF-INPUT TO TRUE
+023200     END-RETURN.
+023300 5900-EXIT.
+023400     EXIT.
