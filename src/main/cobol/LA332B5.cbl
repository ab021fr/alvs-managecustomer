@@ -0,0 +1,202 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LA332B5.
+000300 AUTHOR. D-SYSTEMS.
+000400 INSTALLATION. ALVS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    LA332B5 - UNDERWRITING VENDOR RISK/IMPAIRMENT FEED BUILD   *
+001000*                                                               *
+001100*    READS THE LA332A4 EXTRACT AND, FOR EVERY TX-LIFE-REQ       *
+001200*    ENTRY CARRYING RISK DATA (VENDOR-CODE OR IMPAIRMENT-CODE   *
+001300*    NOT BLANK), WRITES ONE LA332VND OUTBOUND RECORD SO THE     *
+001400*    IMPAIRMENT READINGS AND DOCTOR NAME REACH THE UNDERWRITING *
+001500*    VENDOR INTERFACE AS PART OF THE NORMAL EXTRACT RUN. THIS   *
+001600*    REPLACES THE MANUAL EXTRACT-AND-SEND STEP: LA332VND IS     *
+001700*    PICKED UP AND TRANSMITTED TO THE VENDOR BY THE STANDARD    *
+001800*    OUTBOUND TRANSMISSION STEP THAT FOLLOWS THIS ONE IN THE    *
+001900*    JOB STREAM, SO NO ONE HAS TO REMEMBER TO RUN IT BY HAND.   *
+002000*                                                               *
+002100*    MODIFICATION HISTORY.                                      *
+002200*    DATE       INIT  DESCRIPTION                                *
+002300*    08/09/2026 DSY   ORIGINAL PROGRAM.                          *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-Z15.
+002800 OBJECT-COMPUTER. IBM-Z15.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT LA332A4-OUT-FILE ASSIGN TO LA332OUT
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-OUT-FILE-STATUS.
+003400
+003500     SELECT LA332B5-VND-FILE ASSIGN TO LA332VND
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-VND-FILE-STATUS.
+003750
+003760     SELECT LA332A4-OVFL-FILE ASSIGN TO LA332OVF
+003770         ORGANIZATION IS LINE SEQUENTIAL
+003780         FILE STATUS IS WS-OVFL-FILE-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  LA332A4-OUT-FILE
+004200     RECORDING MODE IS F.
+004300     COPY LA332A4-OUTPUT.
+004350
+004360 FD  LA332A4-OVFL-FILE
+004370     RECORDING MODE IS F.
+004380     COPY LA332A4-OVFL.
+004400
+004500 FD  LA332B5-VND-FILE
+004600     RECORDING MODE IS F.
+004700     COPY LA332A4-VNDR.
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-FILE-STATUSES.
+005100     05 WS-OUT-FILE-STATUS PIC X(002) VALUE SPACES.
+005200        88 WS-OUT-EOF VALUE '10'.
+005300     05 WS-VND-FILE-STATUS PIC X(002) VALUE SPACES.
+005310        88 WS-VND-OK VALUE '00'.
+005350     05 WS-OVFL-FILE-STATUS PIC X(002) VALUE SPACES.
+005360        88 WS-OVFL-EOF VALUE '10'.
+005400
+005500 01  WS-SWITCHES.
+005600     05 WS-EOF-SW PIC X(001) VALUE 'N'.
+005700        88 WS-END-OF-INPUT VALUE 'Y'.
+005750     05 WS-OVFL-EOF-SW PIC X(001) VALUE 'N'.
+005760        88 WS-OVFL-END-OF-FILE VALUE 'Y'.
+005800
+005900 01  WS-SUBSCRIPTS COMP-3.
+006000     05 WS-ENTRY-SUB PIC 9(003) VALUE ZERO.
+006100
+006200 01  WS-COUNTERS COMP-3.
+006300     05 WS-FEED-COUNT PIC 9(007) VALUE ZERO.
+006350     05 WS-OVFL-MERGED-COUNT PIC 9(007) VALUE ZERO.
+006400
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006800     PERFORM 2000-PROCESS-OUTPUT-REC THRU 2000-EXIT
+006900         UNTIL WS-END-OF-INPUT.
+007000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007100     GOBACK.
+007200 0000-EXIT.
+007300     EXIT.
+007400
+007500*****************************************************************
+007600*    1000-INITIALIZE - OPEN FILES AND PRIME THE INPUT READ       *
+007700*****************************************************************
+007800 1000-INITIALIZE.
+007900     OPEN INPUT LA332A4-OUT-FILE.
+007950     OPEN INPUT LA332A4-OVFL-FILE.
+008000     OPEN OUTPUT LA332B5-VND-FILE.
+008100     PERFORM 9000-READ-OUTPUT THRU 9000-EXIT.
+008150     PERFORM 9050-READ-OVFL THRU 9050-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400
+008500*****************************************************************
+008600*    2000-PROCESS-OUTPUT-REC - EXAMINE EVERY TX-LIFE-REQ ENTRY  *
+008700*    IN THE OUTPUT RECORD FOR RISK DATA TO FEED THE VENDOR      *
+008800*****************************************************************
+008900 2000-PROCESS-OUTPUT-REC.
+009000     PERFORM 2100-CHECK-ENTRY THRU 2100-EXIT
+009100         VARYING WS-ENTRY-SUB FROM 1 BY 1
+009200         UNTIL WS-ENTRY-SUB > TX-LIFE-REQ-CNT OF LA332A4.
+009220     IF TX-LIFE-REQ-OVFL-YES OF LA332A4
+009240         PERFORM 2150-MERGE-OVERFLOW THRU 2150-EXIT
+009250             UNTIL WS-OVFL-END-OF-FILE
+009260              OR OVFL-HOLDING-ID NOT =
+009262                 HOLDING-ID OF LA332A4 (1)
+009270              OR OVFL-CARRIER-CODE NOT =
+009272                 CARRIER-CODE OF LA332A4 (1)
+009280     END-IF.
+009300     PERFORM 9000-READ-OUTPUT THRU 9000-EXIT.
+009400 2000-EXIT.
+009500     EXIT.
+009510
+009520*****************************************************************
+009530*    2150-MERGE-OVERFLOW - FOLD ONE SPILL-FILE ENTRY FOR THE     *
+009540*    CURRENT HOLDING/CARRIER GROUP BACK THROUGH 2100-CHECK-      *
+009550*    ENTRY BY BORROWING TABLE SLOT 1, WHICH HAS ALREADY BEEN    *
+009560*    SCANNED AND IS FREE TO REUSE FOR THE REST OF THIS RECORD    *
+009570*****************************************************************
+009580 2150-MERGE-OVERFLOW.
+009590     MOVE OVFL-TX-LIFE-REQ TO TX-LIFE-REQ OF LA332A4 (1).
+009600     MOVE 1 TO WS-ENTRY-SUB.
+009610     PERFORM 2100-CHECK-ENTRY THRU 2100-EXIT.
+009620     ADD 1 TO WS-OVFL-MERGED-COUNT.
+009630     PERFORM 9050-READ-OVFL THRU 9050-EXIT.
+009640 2150-EXIT.
+009650     EXIT.
+009660
+009700 2100-CHECK-ENTRY.
+009800     IF VENDOR-CODE (WS-ENTRY-SUB) NOT = SPACES
+009900      OR IMPAIRMENT-CODE (WS-ENTRY-SUB) NOT = SPACES
+010000         PERFORM 2200-WRITE-VENDOR-REC THRU 2200-EXIT
+010100     END-IF.
+010200 2100-EXIT.
+010300     EXIT.
+010400
+010500*****************************************************************
+010600*    2200-WRITE-VENDOR-REC - PACKAGE THE RISK GROUP FOR THIS    *
+010700*    ENTRY INTO ONE LA332VND OUTBOUND RECORD                    *
+010800*****************************************************************
+010900 2200-WRITE-VENDOR-REC.
+011000     MOVE TRANS-REF-GUID (WS-ENTRY-SUB)
+011100         TO VNDR-TRANS-REF-GUID.
+011200     MOVE TRANS-EXE-DATE (WS-ENTRY-SUB)
+011300         TO VNDR-TRANS-EXE-DATE.
+011400     MOVE HOLDING-ID (WS-ENTRY-SUB) TO VNDR-HOLDING-ID.
+011500     MOVE PARTY-ID (WS-ENTRY-SUB) TO VNDR-PARTY-ID.
+011600     MOVE VENDOR-CODE (WS-ENTRY-SUB) TO VNDR-VENDOR-CODE.
+011700     MOVE IMPAIRMENT-CODE (WS-ENTRY-SUB)
+011800         TO VNDR-IMPAIRMENT-CODE.
+011900     MOVE READING (WS-ENTRY-SUB) TO VNDR-READING.
+012000     MOVE TIME-PERIOD (WS-ENTRY-SUB) TO VNDR-TIME-PERIOD.
+012100     MOVE DOCTOR-NAME (WS-ENTRY-SUB) TO VNDR-DOCTOR-NAME.
+012200     WRITE LA332A4-VNDR-REC.
+012210     IF NOT WS-VND-OK
+012220         DISPLAY 'LA332B5 - LA332VND WRITE FAILED, STATUS: '
+012230             WS-VND-FILE-STATUS
+012240         MOVE 16 TO RETURN-CODE
+012250         GOBACK
+012260     END-IF.
+012300     ADD 1 TO WS-FEED-COUNT.
+012400 2200-EXIT.
+012500     EXIT.
+012600
+012700*****************************************************************
+012800*    8000-TERMINATE - CLOSE FILES AND REPORT THE FEED COUNT     *
+012900*****************************************************************
+013000 8000-TERMINATE.
+013100     CLOSE LA332A4-OUT-FILE
+013150           LA332A4-OVFL-FILE
+013200           LA332B5-VND-FILE.
+013300     DISPLAY 'LA332B5 - VENDOR FEED RECS WRITTEN: ' WS-FEED-COUNT.
+013350     DISPLAY 'LA332B5 - OVERFLOW ENTRIES MERGED : '
+013360         WS-OVFL-MERGED-COUNT.
+013400 8000-EXIT.
+013500     EXIT.
+013600
+013700*****************************************************************
+013800*    9000-READ-OUTPUT - READ THE NEXT LA332A4 EXTRACT RECORD    *
+013900*****************************************************************
+014000 9000-READ-OUTPUT.
+014100     READ LA332A4-OUT-FILE
+014200         AT END
+014300             SET WS-END-OF-INPUT TO TRUE
+014400     END-READ.
+014500 9000-EXIT.
+014600     EXIT.
+014610
+014620 9050-READ-OVFL.
+014630     READ LA332A4-OVFL-FILE
+014640         AT END
+014650             SET WS-OVFL-END-OF-FILE TO TRUE
+014660     END-READ.
+014670 9050-EXIT.
+014680     EXIT.
