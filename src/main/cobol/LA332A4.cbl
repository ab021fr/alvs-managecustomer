@@ -0,0 +1,470 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LA332A4.
+000300 AUTHOR. D-SYSTEMS.
+000400 INSTALLATION. ALVS.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    LA332A4 - LIFE ADMIN EXTRACT - TX-LIFE-REQ BUILD           *
+001000*                                                               *
+001100*    READS THE INBOUND TRANSACTION FILE (ONE RECORD PER         *
+001200*    TX-LIFE-REQ ENTRY, PRESORTED BY HOLDING-ID/CARRIER-CODE)   *
+001300*    AND ASSEMBLES THE LA332A4 EXTRACT RECORD DEFINED IN        *
+001400*    LA332A4-OUTPUT.CPY, ONE OUTPUT RECORD PER HOLDING/CARRIER  *
+001500*    GROUP.                                                     *
+001600*                                                               *
+001700*    TX-LIFE-REQ IS AN OCCURS DEPENDING ON TX-LIFE-REQ-CNT      *
+001800*    TABLE (1 TO 999 ENTRIES) SO THE OUTPUT RECORD ONLY CARRIES *
+001900*    AS MUCH DATA AS THE GROUP ACTUALLY HAS INSTEAD OF ALWAYS   *
+002000*    RESERVING A FULL SLAB OF OCCURRENCES. A GIVEN HOLDING/     *
+002100*    CARRIER GROUP MAY STILL CARRY MORE THAN 999 TRANSACTIONS   *
+002150*    ON A HEAVY PROCESSING DAY, SO ENTRY 1000 AND BEYOND FOR    *
+002160*    THE SAME GROUP ARE WRITTEN TO THE LA332A4-OVFL CONTINUATION*
+002170*    FILE INSTEAD OF BEING DROPPED, AND THE BASE RECORD IS      *
+002180*    FLAGGED VIA TX-LIFE-REQ-OVFL-IND SO DOWNSTREAM PROGRAMS    *
+002190*    KNOW TO GO LOOK FOR THE SPILL RECORDS.                     *
+002400*                                                               *
+002450*    THE RUN CHECKPOINTS ITS POSITION EVERY LA332A4-CKP-        *
+002460*    INTERVAL GROUPS TO THE LA332CKP FILE, KEYED ON THE LAST    *
+002470*    HOLDING-ID/CARRIER-CODE GROUP COMPLETED AND THE LAST       *
+002480*    TRANS-REF-GUID WRITTEN. IF LA332CKP ALREADY HOLDS A        *
+002490*    CHECKPOINT WHEN THE JOB STARTS, THE RUN IS TREATED AS A    *
+002495*    RESTART: INPUT RECORDS BELONGING TO GROUPS ALREADY WRITTEN *
+002496*    ARE SKIPPED AND THE EXTRACT/OVERFLOW FILES ARE EXTENDED    *
+002497*    RATHER THAN REBUILT FROM SCRATCH. A NORMAL END OF JOB      *
+002498*    CLEARS LA332CKP SO THE NEXT FULL RUN STARTS CLEAN.         *
+002499*                                                               *
+002501*    EACH INBOUND TRANSACTION'S TRANS-EXE-DATE/TIME IS ALSO      *
+002502*    NORMALIZED INTO TRANS-EXE-DATE-NUM/TRANS-EXE-TIME-NUM       *
+002503*    (CCYYMMDD/HHMMSS) ON READ, SINCE CARRIERS SEND THE TEXT     *
+002504*    FORM IN MORE THAN ONE LAYOUT.                               *
+002500*                                                               *
+002600*    MODIFICATION HISTORY.                                      *
+002700*    DATE       INIT  DESCRIPTION                          *
+002800*    08/08/2026 DSY   ORIGINAL PROGRAM - OVERFLOW HANDLIN  *
+002900*                      TX-LIFE-REQ BEYOND 100 ENTRIES.     *
+002950*    08/09/2026 DSY   ADDED CHECKPOINT/RESTART SUPPORT     *
+002960*                      KEYED ON TRANS-REF-GUID.            *
+002970*    08/09/2026 DSY   ADDED NORMALIZED NUMERIC DATE/TIME   *
+002980*                      FIELDS ON EACH TX-LIFE-REQ ENTRY.   *
+002990*    08/09/2026 DSY   TX-LIFE-REQ CHANGED TO OCCURS        *
+002991*                      DEPENDING ON, RAISED TO 999 SLOTS.  *
+003000*****************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. IBM-Z15.
+003400 OBJECT-COMPUTER. IBM-Z15.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT LA332A4-TXN-FILE ASSIGN TO TXNIN
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-TXN-FILE-STATUS.
+004000
+004100     SELECT LA332A4-OUT-FILE ASSIGN TO LA332OUT
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-OUT-FILE-STATUS.
+004400
+004500     SELECT LA332A4-OVFL-FILE ASSIGN TO LA332OVF
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-OVFL-FILE-STATUS.
+004750
+004760     SELECT LA332A4-CKP-FILE ASSIGN TO LA332CKP
+004770         ORGANIZATION IS LINE SEQUENTIAL
+004780         FILE STATUS IS WS-CKP-FILE-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  LA332A4-TXN-FILE
+005200     RECORDING MODE IS F.
+005300 01  LA332A4-TXN-REC.
+005400     COPY LA332A4-TXENT.
+005500
+005600 FD  LA332A4-OUT-FILE
+005700     RECORDING MODE IS F.
+005800     COPY LA332A4-OUTPUT.
+005900
+006000 FD  LA332A4-OVFL-FILE
+006100     RECORDING MODE IS F.
+006200     COPY LA332A4-OVFL.
+006250
+006260 FD  LA332A4-CKP-FILE
+006270     RECORDING MODE IS F.
+006280     COPY LA332A4-CKP.
+006300
+006400 WORKING-STORAGE SECTION.
+006500 01  WS-FILE-STATUSES.
+006600     05 WS-TXN-FILE-STATUS PIC X(002) VALUE SPACES.
+006700        88 WS-TXN-OK VALUE '00'.
+006800        88 WS-TXN-EOF VALUE '10'.
+006900     05 WS-OUT-FILE-STATUS PIC X(002) VALUE SPACES.
+007000        88 WS-OUT-OK VALUE '00'.
+007100     05 WS-OVFL-FILE-STATUS PIC X(002) VALUE SPACES.
+007200        88 WS-OVFL-OK VALUE '00'.
+007250     05 WS-CKP-FILE-STATUS PIC X(002) VALUE SPACES.
+007260        88 WS-CKP-OK VALUE '00'.
+007270        88 WS-CKP-NOT-FOUND VALUE '35'.
+007300
+007400 01  WS-SWITCHES.
+007500     05 WS-EOF-SW PIC X(001) VALUE 'N'.
+007600        88 WS-END-OF-INPUT VALUE 'Y'.
+007700     05 WS-FIRST-REC-SW PIC X(001) VALUE 'Y'.
+007800        88 WS-FIRST-RECORD VALUE 'Y'.
+007850     05 WS-CKP-EOF-SW PIC X(001) VALUE 'N'.
+007860        88 WS-CKP-END VALUE 'Y'.
+007870     05 WS-RESTART-SW PIC X(001) VALUE 'N'.
+007880        88 WS-RESTART-YES VALUE 'Y'.
+007890        88 WS-RESTART-NO VALUE 'N'.
+007895     05 WS-CKP-GROUP-SEEN-SW PIC X(001) VALUE 'N'.
+007896        88 WS-CKP-GROUP-SEEN VALUE 'Y'.
+007900
+008000 01  WS-CONTROL-FIELDS.
+008100     05 WS-CURR-HOLDING-ID PIC X(025) VALUE SPACES.
+008200     05 WS-CURR-CARRIER-CODE PIC X(022) VALUE SPACES.
+008300     05 WS-OVFL-SEQ-NO PIC 9(005) VALUE ZERO.
+008350     05 WS-CKP-HOLDING-ID PIC X(025) VALUE SPACES.
+008360     05 WS-CKP-CARRIER-CODE PIC X(022) VALUE SPACES.
+008370     05 WS-CKP-LAST-GUID PIC X(036) VALUE SPACES.
+008400
+008500 01  WS-COUNTERS COMP-3.
+008600     05 WS-GROUP-COUNT PIC 9(007) VALUE ZERO.
+008700     05 WS-TXN-COUNT PIC 9(007) VALUE ZERO.
+008800     05 WS-OVFL-COUNT PIC 9(007) VALUE ZERO.
+008850     05 WS-SKIP-COUNT PIC 9(007) VALUE ZERO.
+008860     05 WS-CKP-GROUP-CTR PIC 9(003) VALUE ZERO.
+008870     05 WS-CKP-INTERVAL PIC 9(003) VALUE 25.
+008875     05 WS-CKP-ENTRY-SUB PIC 9(003) VALUE ZERO.
+008876     05 WS-TX-LIFE-REQ-MAX PIC 9(003) VALUE 999.
+008880
+008881 01  WS-DATE-TIME-WORK.
+008882     05 WS-WRK-CCYY PIC 9(004) VALUE ZERO.
+008883     05 WS-WRK-MM PIC 9(002) VALUE ZERO.
+008884     05 WS-WRK-DD PIC 9(002) VALUE ZERO.
+008885     05 WS-WRK-HH PIC 9(002) VALUE ZERO.
+008886     05 WS-WRK-MI PIC 9(002) VALUE ZERO.
+008887     05 WS-WRK-SS PIC 9(002) VALUE ZERO.
+008900
+009000 PROCEDURE DIVISION.
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009300     PERFORM 2000-PROCESS-TXN THRU 2000-EXIT
+009400         UNTIL WS-END-OF-INPUT.
+009500     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009600     GOBACK.
+009700 0000-EXIT.
+009800     EXIT.
+009900
+010000*****************************************************************
+010100*    1000-INITIALIZE - OPEN FILES, LOAD ANY EXISTING            *
+010150*    CHECKPOINT AND PRIME THE INPUT READ                        *
+010200*****************************************************************
+010300 1000-INITIALIZE.
+010400     OPEN INPUT LA332A4-TXN-FILE.
+010450     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+010460     IF WS-RESTART-YES
+010470         OPEN EXTEND LA332A4-OUT-FILE
+010480         OPEN EXTEND LA332A4-OVFL-FILE
+010490     ELSE
+010500         OPEN OUTPUT LA332A4-OUT-FILE
+010510         OPEN OUTPUT LA332A4-OVFL-FILE
+010520     END-IF.
+010530     OPEN EXTEND LA332A4-CKP-FILE.
+010600     PERFORM 9000-READ-TXN THRU 9000-EXIT.
+010650     IF WS-RESTART-YES
+010660         PERFORM 1500-SKIP-TO-CHECKPOINT THRU 1500-EXIT
+010670     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+010900
+010950*****************************************************************
+010960*    1100-LOAD-CHECKPOINT - READ ANY PRIOR CHECKPOINT RECORDS   *
+010970*    LEFT BEHIND BY AN ABENDED RUN. THE LAST RECORD ON THE      *
+010980*    FILE IS THE MOST RECENT CHECKPOINT.                        *
+010990*****************************************************************
+011000 1100-LOAD-CHECKPOINT.
+011010     SET WS-RESTART-NO TO TRUE.
+011020     OPEN INPUT LA332A4-CKP-FILE.
+011030     IF NOT WS-CKP-NOT-FOUND
+011040         MOVE 'N' TO WS-CKP-EOF-SW
+011050         PERFORM 1150-READ-CKP-REC THRU 1150-EXIT
+011060             UNTIL WS-CKP-END
+011070         CLOSE LA332A4-CKP-FILE
+011080     END-IF.
+011090 1100-EXIT.
+011100     EXIT.
+011110
+011120 1150-READ-CKP-REC.
+011130     READ LA332A4-CKP-FILE
+011140         AT END
+011150             SET WS-CKP-END TO TRUE
+011160         NOT AT END
+011170             MOVE CKP-HOLDING-ID TO WS-CKP-HOLDING-ID
+011180             MOVE CKP-CARRIER-CODE TO WS-CKP-CARRIER-CODE
+011190             MOVE CKP-LAST-TRANS-REF-GUID TO WS-CKP-LAST-GUID
+011192             MOVE CKP-GROUPS-WRITTEN TO WS-GROUP-COUNT
+011194             MOVE CKP-TXN-READ TO WS-TXN-COUNT
+011200             SET WS-RESTART-YES TO TRUE
+011210     END-READ.
+011220 1150-EXIT.
+011230     EXIT.
+011240
+011250*****************************************************************
+011260*    1500-SKIP-TO-CHECKPOINT - DISCARD INPUT RECORDS UP TO AND  *
+011270*    INCLUDING THE HOLDING/CARRIER GROUP ALREADY WRITTEN AS OF  *
+011280*    THE LAST CHECKPOINT, SO THAT GROUP IS NOT DUPLICATED. THE  *
+011281*    INPUT IS RE-READ FROM THE TOP ON RESTART, SO EVERY GROUP   *
+011282*    BEFORE THE CHECKPOINTED ONE MUST ALSO BE SKIPPED, NOT ONLY *
+011283*    RECORDS WHOSE KEY HAPPENS TO MATCH IT.                     *
+011290*****************************************************************
+011300 1500-SKIP-TO-CHECKPOINT.
+011305     MOVE 'N' TO WS-CKP-GROUP-SEEN-SW.
+011310     PERFORM 1550-SKIP-CHECKPOINTED-REC THRU 1550-EXIT
+011320         UNTIL WS-END-OF-INPUT
+011325         OR (WS-CKP-GROUP-SEEN
+011330         AND (HOLDING-ID OF LA332A4-TXN-REC
+011332            NOT = WS-CKP-HOLDING-ID
+011340         OR CARRIER-CODE OF LA332A4-TXN-REC
+011350            NOT = WS-CKP-CARRIER-CODE)).
+011360     DISPLAY 'LA332A4 - RESTARTING AFTER TRANS-REF-GUID: '
+011370         WS-CKP-LAST-GUID.
+011380     DISPLAY 'LA332A4 - INPUT RECORDS SKIPPED ON RESTART: '
+011390         WS-SKIP-COUNT.
+011400 1500-EXIT.
+011410     EXIT.
+011420
+011430 1550-SKIP-CHECKPOINTED-REC.
+011435     IF HOLDING-ID OF LA332A4-TXN-REC = WS-CKP-HOLDING-ID
+011436      AND CARRIER-CODE OF LA332A4-TXN-REC = WS-CKP-CARRIER-CODE
+011437         SET WS-CKP-GROUP-SEEN TO TRUE
+011438     END-IF.
+011440     ADD 1 TO WS-SKIP-COUNT.
+011450     PERFORM 9000-READ-TXN THRU 9000-EXIT.
+011460 1550-EXIT.
+011470     EXIT.
+011480
+011500*****************************************************************
+011600*    2000-PROCESS-TXN - GROUP TRANSACTIONS BY HOLDING/CAR  *
+011700*    FILLING TX-LIFE-REQ AND SPILLING PAST ENTRY 999       *
+011800*****************************************************************
+011900 2000-PROCESS-TXN.
+012000     IF WS-FIRST-RECORD
+012100         PERFORM 2100-START-NEW-GROUP THRU 2100-EXIT
+012200     ELSE
+012300         IF WS-CURR-HOLDING-ID NOT = HOLDING-ID OF LA332A4-TXN-REC
+012400          OR WS-CURR-CARRIER-CODE NOT =
+012500             CARRIER-CODE OF LA332A4-TXN-REC
+012600             PERFORM 2500-WRITE-OUTPUT-REC THRU 2500-EXIT
+012700             PERFORM 2100-START-NEW-GROUP THRU 2100-EXIT
+012800         END-IF
+012900     END-IF.
+013000
+013100     IF TX-LIFE-REQ-CNT OF LA332A4 < WS-TX-LIFE-REQ-MAX
+013200         ADD 1 TO TX-LIFE-REQ-CNT OF LA332A4
+013300         MOVE LA332A4-TXN-REC
+013400             TO TX-LIFE-REQ (TX-LIFE-REQ-CNT OF LA332A4)
+013500     ELSE
+013600         PERFORM 2200-WRITE-OVERFLOW-REC THRU 2200-EXIT
+013700     END-IF.
+013800
+013900     ADD 1 TO WS-TXN-COUNT.
+014000     PERFORM 9000-READ-TXN THRU 9000-EXIT.
+014100 2000-EXIT.
+014200     EXIT.
+014300
+014400*****************************************************************
+014500*    2100-START-NEW-GROUP - RESET THE OUTPUT RECORD FOR A  *
+014600*    HOLDING-ID/CARRIER-CODE GROUP                         *
+014700*****************************************************************
+014800 2100-START-NEW-GROUP.
+014900     MOVE SPACES TO LA332A4.
+015000     MOVE ZERO TO TX-LIFE-REQ-CNT OF LA332A4.
+015100     SET TX-LIFE-REQ-OVFL-NO TO TRUE.
+015200     MOVE HOLDING-ID OF LA332A4-TXN-REC TO WS-CURR-HOLDING-ID.
+015300     MOVE CARRIER-CODE OF LA332A4-TXN-REC
+015400         TO WS-CURR-CARRIER-CODE.
+015500     MOVE ZERO TO WS-OVFL-SEQ-NO.
+015600     MOVE 'N' TO WS-FIRST-REC-SW.
+015700 2100-EXIT.
+015800     EXIT.
+015900
+016000*****************************************************************
+016100*    2200-WRITE-OVERFLOW-REC - SPILL A TRANSACTION PAST T  *
+016200*    999TH OCCURRENCE FOR THE CURRENT GROUP                *
+016300*****************************************************************
+016400 2200-WRITE-OVERFLOW-REC.
+016500     SET TX-LIFE-REQ-OVFL-YES OF LA332A4 TO TRUE.
+016600     ADD 1 TO WS-OVFL-SEQ-NO.
+016700     MOVE WS-CURR-HOLDING-ID TO OVFL-HOLDING-ID.
+016800     MOVE WS-CURR-CARRIER-CODE TO OVFL-CARRIER-CODE.
+016900     MOVE WS-OVFL-SEQ-NO TO OVFL-SEQ-NO.
+017000     MOVE LA332A4-TXN-REC TO OVFL-TX-LIFE-REQ.
+017100     WRITE LA332A4-OVFL-REC.
+017110     IF NOT WS-OVFL-OK
+017120         DISPLAY 'LA332A4 - LA332OVF WRITE FAILED, STATUS: '
+017130             WS-OVFL-FILE-STATUS
+017140         MOVE 16 TO RETURN-CODE
+017150         GOBACK
+017160     END-IF.
+017200     ADD 1 TO WS-OVFL-COUNT.
+017300 2200-EXIT.
+017400     EXIT.
+017500
+017600*****************************************************************
+017700*    2500-WRITE-OUTPUT-REC - WRITE THE COMPLETED EXTRACT   *
+017800*    FOR THE GROUP THAT JUST ENDED, THEN CHECKPOINT EVERY  *
+017810*    WS-CKP-INTERVAL GROUPS                                *
+017900*****************************************************************
+018000 2500-WRITE-OUTPUT-REC.
+018100     WRITE LA332A4.
+018110     IF NOT WS-OUT-OK
+018120         DISPLAY 'LA332A4 - LA332OUT WRITE FAILED, STATUS: '
+018130             WS-OUT-FILE-STATUS
+018140         MOVE 16 TO RETURN-CODE
+018150         GOBACK
+018160     END-IF.
+018200     ADD 1 TO WS-GROUP-COUNT.
+018300     ADD 1 TO WS-CKP-GROUP-CTR.
+018400     IF WS-CKP-GROUP-CTR >= WS-CKP-INTERVAL
+018500         PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+018600     END-IF.
+018700 2500-EXIT.
+018800     EXIT.
+018900
+019000*****************************************************************
+019100*    2600-WRITE-CHECKPOINT - RECORD THE LAST HOLDING/CARRIER    *
+019200*    GROUP WRITTEN AND ITS LAST TRANS-REF-GUID SO A RESTART     *
+019300*    CAN RESUME PAST IT WITHOUT REPROCESSING                    *
+019400*****************************************************************
+019500 2600-WRITE-CHECKPOINT.
+019600     MOVE WS-CURR-HOLDING-ID TO CKP-HOLDING-ID.
+019700     MOVE WS-CURR-CARRIER-CODE TO CKP-CARRIER-CODE.
+019750     MOVE TX-LIFE-REQ-CNT OF LA332A4 TO WS-CKP-ENTRY-SUB.
+019800     MOVE TRANS-REF-GUID OF TX-LIFE-REQ (WS-CKP-ENTRY-SUB)
+019900         TO CKP-LAST-TRANS-REF-GUID.
+020000     MOVE WS-GROUP-COUNT TO CKP-GROUPS-WRITTEN.
+020100     MOVE WS-TXN-COUNT TO CKP-TXN-READ.
+020200     WRITE LA332A4-CKP-REC.
+020210     IF NOT WS-CKP-OK
+020220         DISPLAY 'LA332A4 - LA332CKP WRITE FAILED, STATUS: '
+020230             WS-CKP-FILE-STATUS
+020240         MOVE 16 TO RETURN-CODE
+020250         GOBACK
+020260     END-IF.
+020300     MOVE ZERO TO WS-CKP-GROUP-CTR.
+020400 2600-EXIT.
+020500     EXIT.
+020600
+020700*****************************************************************
+020800*    8000-TERMINATE - FLUSH THE FINAL GROUP, CLOSE FILES AND    *
+020900*    CLEAR THE CHECKPOINT NOW THAT THE RUN COMPLETED NORMALLY   *
+021000*****************************************************************
+021100 8000-TERMINATE.
+021200     IF NOT WS-FIRST-RECORD
+021300         PERFORM 2500-WRITE-OUTPUT-REC THRU 2500-EXIT
+021400     END-IF.
+021500     CLOSE LA332A4-TXN-FILE
+021600           LA332A4-OUT-FILE
+021700           LA332A4-OVFL-FILE
+021750           LA332A4-CKP-FILE.
+021760     OPEN OUTPUT LA332A4-CKP-FILE.
+021770     CLOSE LA332A4-CKP-FILE.
+021800     DISPLAY 'LA332A4 - TRANSACTIONS READ    : ' WS-TXN-COUNT.
+021900     DISPLAY 'LA332A4 - GROUPS WRITTEN       : ' WS-GROUP-COUNT.
+022000     DISPLAY 'LA332A4 - OVERFLOW RECS WRITTEN: ' WS-OVFL-COUNT.
+022050     DISPLAY 'LA332A4 - INPUT RECS SKIPPED   : ' WS-SKIP-COUNT.
+022100 8000-EXIT.
+022200     EXIT.
+022300
+022400*****************************************************************
+022500*    9000-READ-TXN - READ THE NEXT INBOUND TRANSACTION RE  *
+022600*****************************************************************
+022700 9000-READ-TXN.
+022800     READ LA332A4-TXN-FILE
+022900         AT END
+023000             SET WS-END-OF-INPUT TO TRUE
+023050         NOT AT END
+023060             PERFORM 9050-NORMALIZE-DATE-TIME THRU 9050-EXIT
+023100     END-READ.
+023200 9000-EXIT.
+023300     EXIT.
+023400
+023500*****************************************************************
+023600*    9050-NORMALIZE-DATE-TIME - DERIVE THE SORTABLE NUMERIC     *
+023700*    DATE/TIME FORM OF TRANS-EXE-DATE/TRANS-EXE-TIME. INBOUND   *
+023800*    CARRIERS SEND EITHER MM/DD/CCYY OR CCYY-MM-DD FOR THE      *
+023900*    DATE AND EITHER HH:MM:SS OR A BARE HHMMSS FOR THE TIME.    *
+024000*    AN UNRECOGNIZED LAYOUT LEAVES THE NUMERIC FIELD ZERO.      *
+024100*****************************************************************
+024200 9050-NORMALIZE-DATE-TIME.
+024300     MOVE ZERO TO TRANS-EXE-DATE-NUM OF LA332A4-TXN-REC.
+024400     MOVE ZERO TO TRANS-EXE-TIME-NUM OF LA332A4-TXN-REC.
+024500     IF TRANS-EXE-DATE OF LA332A4-TXN-REC (3:1) = '/'
+024600         PERFORM 9060-NORMALIZE-DATE-SLASH THRU 9060-EXIT
+024700     ELSE
+024800         IF TRANS-EXE-DATE OF LA332A4-TXN-REC (5:1) = '-'
+024900             PERFORM 9070-NORMALIZE-DATE-DASH THRU 9070-EXIT
+025000         END-IF
+025100     END-IF.
+025200     IF TRANS-EXE-TIME OF LA332A4-TXN-REC (3:1) = ':'
+025300         PERFORM 9080-NORMALIZE-TIME-COLON THRU 9080-EXIT
+025400     ELSE
+025500         IF TRANS-EXE-TIME OF LA332A4-TXN-REC (1:6) IS NUMERIC
+025600             MOVE TRANS-EXE-TIME OF LA332A4-TXN-REC (1:6)
+025700                 TO TRANS-EXE-TIME-NUM OF LA332A4-TXN-REC
+025800         END-IF
+025900     END-IF.
+026000 9050-EXIT.
+026100     EXIT.
+026200
+026300*****************************************************************
+026400*    9060-NORMALIZE-DATE-SLASH - CONVERT MM/DD/CCYY TO CCYYMMDD *
+026500*****************************************************************
+026600 9060-NORMALIZE-DATE-SLASH.
+026700     IF TRANS-EXE-DATE OF LA332A4-TXN-REC (1:2) IS NUMERIC
+026800      AND TRANS-EXE-DATE OF LA332A4-TXN-REC (4:2) IS NUMERIC
+026850      AND TRANS-EXE-DATE OF LA332A4-TXN-REC (6:1) = '/'
+026900      AND TRANS-EXE-DATE OF LA332A4-TXN-REC (7:4) IS NUMERIC
+027000         MOVE TRANS-EXE-DATE OF LA332A4-TXN-REC (1:2) TO WS-WRK-MM
+027100         MOVE TRANS-EXE-DATE OF LA332A4-TXN-REC (4:2) TO WS-WRK-DD
+027200         MOVE TRANS-EXE-DATE OF LA332A4-TXN-REC (7:4)
+027300             TO WS-WRK-CCYY
+027400         COMPUTE TRANS-EXE-DATE-NUM OF LA332A4-TXN-REC =
+027500             WS-WRK-CCYY * 10000 + WS-WRK-MM * 100 + WS-WRK-DD
+027600     END-IF.
+027700 9060-EXIT.
+027800     EXIT.
+027900
+028000*****************************************************************
+028100*    9070-NORMALIZE-DATE-DASH - CONVERT CCYY-MM-DD TO CCYYMMDD  *
+028200*****************************************************************
+028300 9070-NORMALIZE-DATE-DASH.
+028400     IF TRANS-EXE-DATE OF LA332A4-TXN-REC (1:4) IS NUMERIC
+028500      AND TRANS-EXE-DATE OF LA332A4-TXN-REC (6:2) IS NUMERIC
+028550      AND TRANS-EXE-DATE OF LA332A4-TXN-REC (8:1) = '-'
+028600      AND TRANS-EXE-DATE OF LA332A4-TXN-REC (9:2) IS NUMERIC
+028700         MOVE TRANS-EXE-DATE OF LA332A4-TXN-REC (1:4)
+028800             TO WS-WRK-CCYY
+028900         MOVE TRANS-EXE-DATE OF LA332A4-TXN-REC (6:2) TO WS-WRK-MM
+029000         MOVE TRANS-EXE-DATE OF LA332A4-TXN-REC (9:2) TO WS-WRK-DD
+029100         COMPUTE TRANS-EXE-DATE-NUM OF LA332A4-TXN-REC =
+029200             WS-WRK-CCYY * 10000 + WS-WRK-MM * 100 + WS-WRK-DD
+029300     END-IF.
+029400 9070-EXIT.
+029500     EXIT.
+029600
+029700*****************************************************************
+029800*    9080-NORMALIZE-TIME-COLON - CONVERT HH:MM:SS TO HHMMSS     *
+029900*****************************************************************
+030000 9080-NORMALIZE-TIME-COLON.
+030100     IF TRANS-EXE-TIME OF LA332A4-TXN-REC (1:2) IS NUMERIC
+030200      AND TRANS-EXE-TIME OF LA332A4-TXN-REC (4:2) IS NUMERIC
+030250      AND TRANS-EXE-TIME OF LA332A4-TXN-REC (6:1) = ':'
+030300      AND TRANS-EXE-TIME OF LA332A4-TXN-REC (7:2) IS NUMERIC
+030400         MOVE TRANS-EXE-TIME OF LA332A4-TXN-REC (1:2) TO WS-WRK-HH
+030500         MOVE TRANS-EXE-TIME OF LA332A4-TXN-REC (4:2) TO WS-WRK-MI
+030600         MOVE TRANS-EXE-TIME OF LA332A4-TXN-REC (7:2) TO WS-WRK-SS
+030700         COMPUTE TRANS-EXE-TIME-NUM OF LA332A4-TXN-REC =
+030800             WS-WRK-HH * 10000 + WS-WRK-MI * 100 + WS-WRK-SS
+030900     END-IF.
+031000 9080-EXIT.
+031100     EXIT.
