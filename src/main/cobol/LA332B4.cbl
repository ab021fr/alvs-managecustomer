@@ -0,0 +1,637 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LA332B4.
+000300 AUTHOR. D-SYSTEMS.
+000400 INSTALLATION. ALVS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    LA332B4 - HOUSEHOLD / RELATIONSHIP HIERARCHY REPORT        *
+001000*                                                               *
+001100*    READS THE LA332A4 EXTRACT, LOADS THE RELATION GROUP        *
+001200*    CARRIED ON EACH TX-LIFE-REQ ENTRY (RELATION-ID,            *
+001300*    ORIGINATING-OBJECT-ID, RELATED-OBJECT-ID,                  *
+001400*    RELATION-ROLE-CODE) INTO A WORKING-STORAGE TABLE, THEN     *
+001500*    WALKS IT AS A TREE STARTING FROM THE HOLDING-ID OR         *
+001600*    PARTY-ID SUPPLIED ON THE LA332B4P CONTROL RECORD. EACH     *
+001700*    RELATED PARTY, HOLDING OR BENEFICIARY IS PRINTED INDENTED  *
+001800*    UNDER ITS PARENT WITH ITS RELATION ROLE, GIVING THE FULL   *
+001900*    HOUSEHOLD/OWNERSHIP HIERARCHY IN ONE READABLE TREE         *
+002000*    INSTEAD OF A HAND RECONSTRUCTION FROM RAW RELATION CODES.  *
+002100*                                                               *
+002200*    THE WALK IS BREADTH-FIRST AND VISITED-OBJECT PROTECTED SO  *
+002300*    A CIRCULAR RELATION (A OWNS B, B RELATED TO A) CANNOT LOOP  *
+002400*    FOREVER, AND IS BOUNDED TO WS-MAX-LEVEL LEVELS DEEP.        *
+002500*                                                               *
+002600*    MODIFICATION HISTORY.                                      *
+002700*    DATE       INIT  DESCRIPTION                                *
+002800*    08/09/2026 DSY   ORIGINAL PROGRAM.                          *
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER. IBM-Z15.
+003300 OBJECT-COMPUTER. IBM-Z15.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT LA332A4-OUT-FILE ASSIGN TO LA332OUT
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-OUT-FILE-STATUS.
+003900
+004000     SELECT LA332B4-PARM-FILE ASSIGN TO LA332B4P
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-PARM-FILE-STATUS.
+004300
+004400     SELECT LA332B4-RPT-FILE ASSIGN TO LA332RPT
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-RPT-FILE-STATUS.
+004650
+004660     SELECT LA332A4-OVFL-FILE ASSIGN TO LA332OVF
+004670         ORGANIZATION IS LINE SEQUENTIAL
+004680         FILE STATUS IS WS-OVFL-FILE-STATUS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  LA332A4-OUT-FILE
+005100     RECORDING MODE IS F.
+005200     COPY LA332A4-OUTPUT.
+005250
+005260 FD  LA332A4-OVFL-FILE
+005270     RECORDING MODE IS F.
+005280     COPY LA332A4-OVFL.
+005300
+005400 FD  LA332B4-PARM-FILE
+005500     RECORDING MODE IS F.
+005600 01  LA332B4-PARM-REC.
+005700     05 PARM-SEARCH-TYPE PIC X(001) VALUE SPACES.
+005800        88 PARM-SEARCH-BY-HOLDING VALUE 'H'.
+005900        88 PARM-SEARCH-BY-PARTY VALUE 'P'.
+006000     05 PARM-SEARCH-VALUE PIC X(025) VALUE SPACES.
+006100
+006200 FD  LA332B4-RPT-FILE
+006300     RECORDING MODE IS F.
+006400 01  LA332B4-RPT-REC PIC X(133).
+006500
+006600 WORKING-STORAGE SECTION.
+006700 01  WS-FILE-STATUSES.
+006800     05 WS-OUT-FILE-STATUS PIC X(002) VALUE SPACES.
+006900        88 WS-OUT-EOF VALUE '10'.
+007000     05 WS-PARM-FILE-STATUS PIC X(002) VALUE SPACES.
+007010        88 WS-PARM-OK VALUE '00'.
+007020        88 WS-PARM-NOT-FOUND VALUE '35'.
+007100     05 WS-RPT-FILE-STATUS PIC X(002) VALUE SPACES.
+007110        88 WS-RPT-OK VALUE '00'.
+007150     05 WS-OVFL-FILE-STATUS PIC X(002) VALUE SPACES.
+007160        88 WS-OVFL-EOF VALUE '10'.
+007200
+007300 01  WS-SWITCHES.
+007400     05 WS-EOF-SW PIC X(001) VALUE 'N'.
+007500        88 WS-END-OF-INPUT VALUE 'Y'.
+007550     05 WS-OVFL-EOF-SW PIC X(001) VALUE 'N'.
+007560        88 WS-OVFL-END-OF-FILE VALUE 'Y'.
+007600     05 WS-ROOT-FOUND-SW PIC X(001) VALUE 'N'.
+007700        88 WS-ROOT-FOUND VALUE 'Y'.
+007800     05 WS-SEARCH-FOUND-SW PIC X(001) VALUE 'N'.
+007900        88 WS-SEARCH-FOUND VALUE 'Y'.
+008000        88 WS-SEARCH-NOT-FOUND VALUE 'N'.
+008050     05 WS-NODE-OVFL-SW PIC X(001) VALUE 'N'.
+008060        88 WS-NODE-TABLE-FULL VALUE 'Y'.
+008070     05 WS-RELATION-OVFL-SW PIC X(001) VALUE 'N'.
+008080        88 WS-RELATION-TABLE-FULL VALUE 'Y'.
+008100
+008200 01  WS-SEARCH-FIELDS.
+008300     05 WS-ROOT-OBJECT-ID PIC X(025) VALUE SPACES.
+008400     05 WS-SEARCH-OBJECT-ID PIC X(025) VALUE SPACES.
+008450     05 WS-SEARCH-OBJECT-KIND PIC X(001) VALUE SPACES.
+008500     05 WS-FOUND-SUB PIC 9(005) VALUE ZERO.
+008600
+008700 01  WS-SUBSCRIPTS COMP-3.
+008800     05 WS-ENTRY-SUB PIC 9(003) VALUE ZERO.
+008900     05 WS-REL-SUB PIC 9(005) VALUE ZERO.
+009000     05 WS-NODE-SUB PIC 9(005) VALUE ZERO.
+009100     05 WS-VISIT-SUB PIC 9(005) VALUE ZERO.
+009200     05 WS-QUEUE-HEAD PIC 9(005) VALUE ZERO.
+009300
+009400 01  WS-COUNTERS COMP-3.
+009500     05 WS-RELATION-COUNT PIC 9(005) VALUE ZERO.
+009600     05 WS-NODE-COUNT PIC 9(005) VALUE ZERO.
+009700     05 WS-VISITED-COUNT PIC 9(005) VALUE ZERO.
+009800     05 WS-QUEUE-COUNT PIC 9(005) VALUE ZERO.
+009900     05 WS-PRINTED-COUNT PIC 9(005) VALUE ZERO.
+009950     05 WS-OVFL-MERGED-COUNT PIC 9(007) VALUE ZERO.
+010000     05 WS-MAX-LEVEL PIC 9(002) VALUE 5.
+010100
+010200 01  WS-RELATION-TABLE.
+010300     05 WS-RELATION-ENTRY OCCURS 3000 TIMES.
+010400        10 RT-ORIGIN-ID PIC X(025) VALUE SPACES.
+010500        10 RT-RELATED-ID PIC X(025) VALUE SPACES.
+010600        10 RT-ROLE-TC PIC X(002) VALUE SPACES.
+010700        10 RT-ROLE-DESC PIC X(008) VALUE SPACES.
+010800        10 RT-TYPE-TC PIC X(002) VALUE SPACES.
+010900        10 RT-TYPE-DESC PIC X(008) VALUE SPACES.
+011000
+011100 01  WS-NODE-TABLE.
+011200     05 WS-NODE-ENTRY OCCURS 3000 TIMES.
+011300        10 ND-OBJECT-ID PIC X(025) VALUE SPACES.
+011400        10 ND-OBJECT-KIND PIC X(001) VALUE SPACES.
+011500           88 ND-IS-HOLDING VALUE 'H'.
+011600           88 ND-IS-PARTY VALUE 'P'.
+011700        10 ND-FIRST-NAME PIC X(030) VALUE SPACES.
+011800        10 ND-LAST-NAME PIC X(030) VALUE SPACES.
+011900        10 ND-POLC-NBR PIC X(013) VALUE SPACES.
+012000        10 ND-CARRIER-CODE PIC X(022) VALUE SPACES.
+012100
+012200 01  WS-VISITED-TABLE.
+012300     05 WS-VISITED-ENTRY PIC X(025) VALUE SPACES
+012400        OCCURS 3000 TIMES.
+012500
+012600 01  WS-QUEUE-TABLE.
+012700     05 WS-QUEUE-ENTRY OCCURS 500 TIMES.
+012800        10 QU-OBJECT-ID PIC X(025) VALUE SPACES.
+012900        10 QU-LEVEL PIC 9(002) VALUE ZERO.
+013000        10 QU-ROLE-DESC PIC X(008) VALUE SPACES.
+013100        10 QU-TYPE-DESC PIC X(008) VALUE SPACES.
+013200
+013300 01  WS-INDENT-TABLE.
+013400     05 FILLER PIC X(016) VALUE SPACES.
+013500     05 FILLER PIC X(016) VALUE '  +-- '.
+013600     05 FILLER PIC X(016) VALUE '    +-- '.
+013700     05 FILLER PIC X(016) VALUE '      +-- '.
+013800     05 FILLER PIC X(016) VALUE '        +-- '.
+013900     05 FILLER PIC X(016) VALUE '          +-- '.
+014000 01  WS-INDENT-REDEF REDEFINES WS-INDENT-TABLE.
+014100     05 WS-INDENT-LEVEL PIC X(016) OCCURS 6 TIMES.
+014200
+014300 01  WS-PRINT-LINES.
+014400     05 WS-HDR1.
+014500        10 FILLER PIC X(020) VALUE 'LA332B4'.
+014600        10 FILLER PIC X(040) VALUE
+014700           'HOUSEHOLD/RELATIONSHIP HIERARCHY REPORT'.
+014800     05 WS-HDR2.
+014900        10 FILLER PIC X(013) VALUE 'SEARCH FOR  :'.
+015000        10 WS-HDR2-VALUE PIC X(025) VALUE SPACES.
+015100     05 WS-ROOT-LINE.
+015200        10 FILLER PIC X(007) VALUE 'ROOT: '.
+015300        10 WS-ROOT-LABEL PIC X(090) VALUE SPACES.
+015400     05 WS-TREE-LINE.
+015500        10 WS-TREE-INDENT PIC X(016) VALUE SPACES.
+015600        10 WS-TREE-ROLE PIC X(020) VALUE SPACES.
+015700        10 WS-TREE-LABEL PIC X(090) VALUE SPACES.
+015800     05 WS-NOT-FOUND-LINE.
+015900        10 FILLER PIC X(040) VALUE
+016000           'NO RELATION DATA FOUND FOR SEARCH VALUE '.
+016100        10 WS-NF-VALUE PIC X(025) VALUE SPACES.
+016200     05 WS-NODE-LABEL-WORK PIC X(090) VALUE SPACES.
+016300
+016400 PROCEDURE DIVISION.
+016500 0000-MAINLINE.
+016600     OPEN OUTPUT LA332B4-RPT-FILE.
+016700     PERFORM 1000-READ-PARM THRU 1000-EXIT.
+016800     PERFORM 2000-LOAD-TABLES THRU 2000-EXIT.
+016900     PERFORM 3000-RESOLVE-ROOT THRU 3000-EXIT.
+017000     IF WS-ROOT-FOUND
+017100         PERFORM 4000-PRINT-HIERARCHY THRU 4000-EXIT
+017200     ELSE
+017300         PERFORM 4900-PRINT-NOT-FOUND THRU 4900-EXIT
+017400     END-IF.
+017500     CLOSE LA332B4-RPT-FILE.
+017600     DISPLAY 'LA332B4 - RELATION ENTRIES LOADED: '
+017700         WS-RELATION-COUNT.
+017800     DISPLAY 'LA332B4 - HIERARCHY NODES PRINTED: '
+017900         WS-PRINTED-COUNT.
+017905     DISPLAY 'LA332B4 - OVERFLOW ENTRIES MERGED : '
+017906         WS-OVFL-MERGED-COUNT.
+017910     IF WS-NODE-TABLE-FULL
+017920         DISPLAY 'LA332B4 - WARNING: NODE TABLE FULL, SOME '
+017930             'PARTIES/HOLDINGS OMITTED FROM RUN'
+017940     END-IF.
+017950     IF WS-RELATION-TABLE-FULL
+017960         DISPLAY 'LA332B4 - WARNING: RELATION TABLE FULL, SOME '
+017970             'RELATIONS OMITTED FROM RUN'
+017980     END-IF.
+018000     GOBACK.
+018100 0000-EXIT.
+018200     EXIT.
+018300
+018400*****************************************************************
+018500*    1000-READ-PARM - READ THE SEARCH REQUEST (HOLDING-ID OR    *
+018600*    PARTY-ID) OFF THE LA332B4P CONTROL FILE                    *
+018700*****************************************************************
+018800 1000-READ-PARM.
+018900     OPEN INPUT LA332B4-PARM-FILE.
+018950     IF NOT WS-PARM-NOT-FOUND
+019000         READ LA332B4-PARM-FILE
+019100             AT END
+019200                 CONTINUE
+019300         END-READ
+019350         CLOSE LA332B4-PARM-FILE
+019400     END-IF.
+019500 1000-EXIT.
+019600     EXIT.
+019700
+019800*****************************************************************
+019900*    2000-LOAD-TABLES - SCAN THE EXTRACT ONCE, CAPTURING EVERY  *
+020000*    PARTY/HOLDING NODE SEEN AND EVERY RELATION EDGE            *
+020100*****************************************************************
+020200 2000-LOAD-TABLES.
+020300     OPEN INPUT LA332A4-OUT-FILE.
+020350     OPEN INPUT LA332A4-OVFL-FILE.
+020400     PERFORM 2900-READ-OUTPUT THRU 2900-EXIT.
+020450     PERFORM 2950-READ-OVFL THRU 2950-EXIT.
+020500     PERFORM 2100-SCAN-OUTPUT-REC THRU 2100-EXIT
+020600         UNTIL WS-END-OF-INPUT.
+020700     CLOSE LA332A4-OUT-FILE
+020750           LA332A4-OVFL-FILE.
+020800 2000-EXIT.
+020900     EXIT.
+021000
+021100 2100-SCAN-OUTPUT-REC.
+021200     PERFORM 2200-LOAD-ENTRY THRU 2200-EXIT
+021300         VARYING WS-ENTRY-SUB FROM 1 BY 1
+021400         UNTIL WS-ENTRY-SUB > TX-LIFE-REQ-CNT OF LA332A4.
+021420     IF TX-LIFE-REQ-OVFL-YES OF LA332A4
+021440         PERFORM 2160-MERGE-OVERFLOW THRU 2160-EXIT
+021450             UNTIL WS-OVFL-END-OF-FILE
+021460              OR OVFL-HOLDING-ID NOT =
+021462                 HOLDING-ID OF LA332A4 (1)
+021470              OR OVFL-CARRIER-CODE NOT =
+021472                 CARRIER-CODE OF LA332A4 (1)
+021480     END-IF.
+021500     PERFORM 2900-READ-OUTPUT THRU 2900-EXIT.
+021600 2100-EXIT.
+021700     EXIT.
+021710
+021720*****************************************************************
+021730*    2160-MERGE-OVERFLOW - FOLD ONE SPILL-FILE ENTRY FOR THE     *
+021740*    CURRENT HOLDING/CARRIER GROUP BACK THROUGH 2200-LOAD-       *
+021750*    ENTRY BY BORROWING TABLE SLOT 1, WHICH HAS ALREADY BEEN    *
+021760*    SCANNED AND IS FREE TO REUSE FOR THE REST OF THIS RECORD    *
+021770*****************************************************************
+021780 2160-MERGE-OVERFLOW.
+021790     MOVE OVFL-TX-LIFE-REQ TO TX-LIFE-REQ OF LA332A4 (1).
+021800     MOVE 1 TO WS-ENTRY-SUB.
+021810     PERFORM 2200-LOAD-ENTRY THRU 2200-EXIT.
+021820     ADD 1 TO WS-OVFL-MERGED-COUNT.
+021830     PERFORM 2950-READ-OVFL THRU 2950-EXIT.
+021840 2160-EXIT.
+021850     EXIT.
+021860
+021900 2200-LOAD-ENTRY.
+022000     IF HOLDING-ID (WS-ENTRY-SUB) NOT = SPACES
+022100         PERFORM 2300-CAPTURE-HOLDING-NODE THRU 2300-EXIT
+022200     END-IF.
+022300     IF PARTY-ID (WS-ENTRY-SUB) NOT = SPACES
+022400         PERFORM 2400-CAPTURE-PARTY-NODE THRU 2400-EXIT
+022500     END-IF.
+022600     IF RELATION-ID (WS-ENTRY-SUB) NOT = SPACES
+022700         PERFORM 2500-CAPTURE-RELATION THRU 2500-EXIT
+022800     END-IF.
+022900 2200-EXIT.
+023000     EXIT.
+023100
+023200 2300-CAPTURE-HOLDING-NODE.
+023300     MOVE HOLDING-ID (WS-ENTRY-SUB) TO WS-SEARCH-OBJECT-ID.
+023350     MOVE 'H' TO WS-SEARCH-OBJECT-KIND.
+023400     PERFORM 9500-FIND-NODE THRU 9500-EXIT.
+023500     IF WS-SEARCH-NOT-FOUND
+023510         IF WS-NODE-COUNT < 3000
+023600             ADD 1 TO WS-NODE-COUNT
+023650             MOVE HOLDING-ID (WS-ENTRY-SUB)
+023660                 TO ND-OBJECT-ID (WS-NODE-COUNT)
+023800             SET ND-IS-HOLDING (WS-NODE-COUNT) TO TRUE
+023900             MOVE POLC-NBR (WS-ENTRY-SUB)
+023950                 TO ND-POLC-NBR (WS-NODE-COUNT)
+024000             MOVE CARRIER-CODE (WS-ENTRY-SUB)
+024100                 TO ND-CARRIER-CODE (WS-NODE-COUNT)
+024150         ELSE
+024160             SET WS-NODE-TABLE-FULL TO TRUE
+024170         END-IF
+024200     END-IF.
+024300 2300-EXIT.
+024400     EXIT.
+024500
+024600 2400-CAPTURE-PARTY-NODE.
+024700     MOVE PARTY-ID (WS-ENTRY-SUB) TO WS-SEARCH-OBJECT-ID.
+024750     MOVE 'P' TO WS-SEARCH-OBJECT-KIND.
+024800     PERFORM 9500-FIND-NODE THRU 9500-EXIT.
+024900     IF WS-SEARCH-NOT-FOUND
+024910         IF WS-NODE-COUNT < 3000
+025000             ADD 1 TO WS-NODE-COUNT
+025050             MOVE PARTY-ID (WS-ENTRY-SUB)
+025060                 TO ND-OBJECT-ID (WS-NODE-COUNT)
+025200             SET ND-IS-PARTY (WS-NODE-COUNT) TO TRUE
+025300             MOVE FIRST-NAME (WS-ENTRY-SUB)
+025350                 TO ND-FIRST-NAME (WS-NODE-COUNT)
+025400             MOVE LAST-NAME (WS-ENTRY-SUB)
+025450                 TO ND-LAST-NAME (WS-NODE-COUNT)
+025470         ELSE
+025480             SET WS-NODE-TABLE-FULL TO TRUE
+025490         END-IF
+025500     END-IF.
+025600 2400-EXIT.
+025700     EXIT.
+025800
+025900 2500-CAPTURE-RELATION.
+025910     IF WS-RELATION-COUNT < 3000
+026000         ADD 1 TO WS-RELATION-COUNT
+026100         MOVE ORIGINATING-OBJECT-ID (WS-ENTRY-SUB)
+026200             TO RT-ORIGIN-ID (WS-RELATION-COUNT)
+026300         MOVE RELATED-OBJECT-ID (WS-ENTRY-SUB)
+026400             TO RT-RELATED-ID (WS-RELATION-COUNT)
+026500         MOVE CODE-TC (WS-ENTRY-SUB)
+026550             TO RT-ROLE-TC (WS-RELATION-COUNT)
+026600         MOVE CODE-TC-DESC (WS-ENTRY-SUB)
+026700             TO RT-ROLE-DESC (WS-RELATION-COUNT)
+026800         MOVE TYPE-TC (WS-ENTRY-SUB)
+026850             TO RT-TYPE-TC (WS-RELATION-COUNT)
+026900         MOVE TYPE-TC-DESC (WS-ENTRY-SUB)
+027000             TO RT-TYPE-DESC (WS-RELATION-COUNT)
+027050     ELSE
+027060         SET WS-RELATION-TABLE-FULL TO TRUE
+027070     END-IF.
+027100 2500-EXIT.
+027200     EXIT.
+027300
+027400 2900-READ-OUTPUT.
+027500     READ LA332A4-OUT-FILE
+027600         AT END
+027700             SET WS-END-OF-INPUT TO TRUE
+027800     END-READ.
+027900 2900-EXIT.
+028000     EXIT.
+028050
+028060 2950-READ-OVFL.
+028070     READ LA332A4-OVFL-FILE
+028080         AT END
+028090             SET WS-OVFL-END-OF-FILE TO TRUE
+028100     END-READ.
+028110 2950-EXIT.
+028120     EXIT.
+028130
+028200*****************************************************************
+028300*    3000-RESOLVE-ROOT - LOCATE THE REQUESTED HOLDING-ID OR     *
+028400*    PARTY-ID AMONG THE NODES CAPTURED FROM THE EXTRACT         *
+028500*****************************************************************
+028600 3000-RESOLVE-ROOT.
+028700     MOVE PARM-SEARCH-VALUE TO WS-ROOT-OBJECT-ID.
+028800     MOVE PARM-SEARCH-VALUE TO WS-SEARCH-OBJECT-ID.
+028900     MOVE 'N' TO WS-ROOT-FOUND-SW.
+029000     IF WS-ROOT-OBJECT-ID NOT = SPACES
+029050         PERFORM 3050-SET-SEARCH-KIND THRU 3050-EXIT
+029100         PERFORM 9500-FIND-NODE THRU 9500-EXIT
+029200         IF WS-SEARCH-FOUND
+029210             SET WS-ROOT-FOUND TO TRUE
+029220         END-IF
+029400     END-IF.
+029500 3000-EXIT.
+029600     EXIT.
+029610
+029620*****************************************************************
+029630*    3050-SET-SEARCH-KIND - WHEN THE CONTROL RECORD NAMES A       *
+029640*    SEARCH TYPE OF HOLDING OR PARTY, THE NODE TABLE LOOKUP IS    *
+029650*    KEYED ON OBJECT-ID AND KIND TOGETHER, SO A HOLDING-ID AND A  *
+029660*    PARTY-ID THAT HAPPEN TO COLLIDE RESOLVE TO THE RIGHT ONE     *
+029662*    INSTEAD OF WHICHEVER KIND WAS CAPTURED FIRST FROM THE        *
+029664*    EXTRACT. A BLANK SEARCH TYPE MATCHES EITHER KIND.            *
+029670*****************************************************************
+029680 3050-SET-SEARCH-KIND.
+029690     IF PARM-SEARCH-BY-HOLDING
+029700         MOVE 'H' TO WS-SEARCH-OBJECT-KIND
+029710     ELSE
+029720         IF PARM-SEARCH-BY-PARTY
+029730             MOVE 'P' TO WS-SEARCH-OBJECT-KIND
+029740         ELSE
+029750             MOVE SPACES TO WS-SEARCH-OBJECT-KIND
+029760         END-IF
+029770     END-IF.
+029780 3050-EXIT.
+029790     EXIT.
+029795
+029800*****************************************************************
+029900*    4000-PRINT-HIERARCHY - BREADTH-FIRST WALK OF THE RELATION  *
+030000*    TABLE STARTING AT THE ROOT OBJECT, PRINTING EACH NODE      *
+030100*    INDENTED UNDER ITS PARENT WITH ITS RELATION ROLE           *
+030200*****************************************************************
+030300 4000-PRINT-HIERARCHY.
+030400     WRITE LA332B4-RPT-REC FROM WS-HDR1.
+030410     IF NOT WS-RPT-OK
+030420         DISPLAY 'LA332B4 - LA332RPT WRITE FAILED, STATUS: '
+030430             WS-RPT-FILE-STATUS
+030440         MOVE 16 TO RETURN-CODE
+030450         GOBACK
+030460     END-IF.
+030500     MOVE WS-ROOT-OBJECT-ID TO WS-HDR2-VALUE.
+030600     WRITE LA332B4-RPT-REC FROM WS-HDR2.
+030610     IF NOT WS-RPT-OK
+030620         DISPLAY 'LA332B4 - LA332RPT WRITE FAILED, STATUS: '
+030630             WS-RPT-FILE-STATUS
+030640         MOVE 16 TO RETURN-CODE
+030650         GOBACK
+030660     END-IF.
+030700     WRITE LA332B4-RPT-REC FROM SPACES.
+030710     IF NOT WS-RPT-OK
+030720         DISPLAY 'LA332B4 - LA332RPT WRITE FAILED, STATUS: '
+030730             WS-RPT-FILE-STATUS
+030740         MOVE 16 TO RETURN-CODE
+030750         GOBACK
+030760     END-IF.
+030800     MOVE 1 TO WS-QUEUE-COUNT.
+030900     MOVE 1 TO WS-QUEUE-HEAD.
+031000     MOVE WS-ROOT-OBJECT-ID TO QU-OBJECT-ID (1).
+031100     MOVE ZERO TO QU-LEVEL (1).
+031200     ADD 1 TO WS-VISITED-COUNT.
+031300     MOVE WS-ROOT-OBJECT-ID
+031350         TO WS-VISITED-ENTRY (WS-VISITED-COUNT).
+031400     PERFORM 4100-PROCESS-QUEUE-ENTRY THRU 4100-EXIT
+031500         UNTIL WS-QUEUE-HEAD > WS-QUEUE-COUNT.
+031600 4000-EXIT.
+031700     EXIT.
+031800
+031900 4100-PROCESS-QUEUE-ENTRY.
+032000     IF QU-LEVEL (WS-QUEUE-HEAD) = ZERO
+032100         PERFORM 4200-PRINT-ROOT-LINE THRU 4200-EXIT
+032200     ELSE
+032300         PERFORM 4210-PRINT-CHILD-LINE THRU 4210-EXIT
+032400     END-IF.
+032500     PERFORM 4300-ENQUEUE-CHILDREN THRU 4300-EXIT.
+032600     ADD 1 TO WS-QUEUE-HEAD.
+032700 4100-EXIT.
+032800     EXIT.
+032900
+033000 4200-PRINT-ROOT-LINE.
+033100     MOVE QU-OBJECT-ID (WS-QUEUE-HEAD) TO WS-SEARCH-OBJECT-ID.
+033200     PERFORM 9700-BUILD-NODE-LABEL THRU 9700-EXIT.
+033300     MOVE WS-NODE-LABEL-WORK TO WS-ROOT-LABEL.
+033400     WRITE LA332B4-RPT-REC FROM WS-ROOT-LINE.
+033410     IF NOT WS-RPT-OK
+033420         DISPLAY 'LA332B4 - LA332RPT WRITE FAILED, STATUS: '
+033430             WS-RPT-FILE-STATUS
+033440         MOVE 16 TO RETURN-CODE
+033450         GOBACK
+033460     END-IF.
+033500     ADD 1 TO WS-PRINTED-COUNT.
+033600 4200-EXIT.
+033700     EXIT.
+033800
+033900 4210-PRINT-CHILD-LINE.
+034000     MOVE QU-OBJECT-ID (WS-QUEUE-HEAD) TO WS-SEARCH-OBJECT-ID.
+034100     PERFORM 9700-BUILD-NODE-LABEL THRU 9700-EXIT.
+034200     MOVE WS-INDENT-LEVEL (QU-LEVEL (WS-QUEUE-HEAD) + 1)
+034300         TO WS-TREE-INDENT.
+034400     MOVE QU-ROLE-DESC (WS-QUEUE-HEAD) TO WS-TREE-ROLE.
+034500     MOVE WS-NODE-LABEL-WORK TO WS-TREE-LABEL.
+034600     WRITE LA332B4-RPT-REC FROM WS-TREE-LINE.
+034610     IF NOT WS-RPT-OK
+034620         DISPLAY 'LA332B4 - LA332RPT WRITE FAILED, STATUS: '
+034630             WS-RPT-FILE-STATUS
+034640         MOVE 16 TO RETURN-CODE
+034650         GOBACK
+034660     END-IF.
+034700     ADD 1 TO WS-PRINTED-COUNT.
+034800 4210-EXIT.
+034900     EXIT.
+035000
+035100*****************************************************************
+035200*    4300-ENQUEUE-CHILDREN - FIND EVERY RELATION EDGE ORIGIN-   *
+035300*    ATING AT THE NODE JUST PRINTED AND QUEUE THE UNVISITED     *
+035400*    RELATED OBJECT FOR THE NEXT LEVEL DOWN                     *
+035500*****************************************************************
+035600 4300-ENQUEUE-CHILDREN.
+035700     IF QU-LEVEL (WS-QUEUE-HEAD) < WS-MAX-LEVEL
+035800         PERFORM 4400-CHECK-RELATION-EDGE THRU 4400-EXIT
+035900             VARYING WS-REL-SUB FROM 1 BY 1
+036000             UNTIL WS-REL-SUB > WS-RELATION-COUNT
+036100     END-IF.
+036200 4300-EXIT.
+036300     EXIT.
+036400
+036500 4400-CHECK-RELATION-EDGE.
+036600     IF RT-ORIGIN-ID (WS-REL-SUB) = QU-OBJECT-ID (WS-QUEUE-HEAD)
+036700         MOVE RT-RELATED-ID (WS-REL-SUB) TO WS-SEARCH-OBJECT-ID
+036800         PERFORM 9600-FIND-VISITED THRU 9600-EXIT
+036900         IF WS-SEARCH-NOT-FOUND
+037000          AND WS-QUEUE-COUNT < 500
+037100             PERFORM 4500-ENQUEUE-EDGE THRU 4500-EXIT
+037200         END-IF
+037300     END-IF.
+037400 4400-EXIT.
+037500     EXIT.
+037600
+037700 4500-ENQUEUE-EDGE.
+037800     ADD 1 TO WS-VISITED-COUNT.
+037850     MOVE RT-RELATED-ID (WS-REL-SUB)
+037860         TO WS-VISITED-ENTRY (WS-VISITED-COUNT).
+038000     ADD 1 TO WS-QUEUE-COUNT.
+038050     MOVE RT-RELATED-ID (WS-REL-SUB)
+038060         TO QU-OBJECT-ID (WS-QUEUE-COUNT).
+038200     COMPUTE QU-LEVEL (WS-QUEUE-COUNT) =
+038300         QU-LEVEL (WS-QUEUE-HEAD) + 1.
+038400     MOVE RT-ROLE-DESC (WS-REL-SUB)
+038450         TO QU-ROLE-DESC (WS-QUEUE-COUNT).
+038500     MOVE RT-TYPE-DESC (WS-REL-SUB)
+038550         TO QU-TYPE-DESC (WS-QUEUE-COUNT).
+038600 4500-EXIT.
+038700     EXIT.
+038800
+038900*****************************************************************
+039000*    4900-PRINT-NOT-FOUND - THE REQUESTED SEARCH VALUE DID NOT  *
+039100*    MATCH ANY PARTY OR HOLDING SEEN IN THE EXTRACT             *
+039200*****************************************************************
+039300 4900-PRINT-NOT-FOUND.
+039400     WRITE LA332B4-RPT-REC FROM WS-HDR1.
+039410     IF NOT WS-RPT-OK
+039420         DISPLAY 'LA332B4 - LA332RPT WRITE FAILED, STATUS: '
+039430             WS-RPT-FILE-STATUS
+039440         MOVE 16 TO RETURN-CODE
+039450         GOBACK
+039460     END-IF.
+039500     MOVE WS-ROOT-OBJECT-ID TO WS-NF-VALUE.
+039600     WRITE LA332B4-RPT-REC FROM WS-NOT-FOUND-LINE.
+039610     IF NOT WS-RPT-OK
+039620         DISPLAY 'LA332B4 - LA332RPT WRITE FAILED, STATUS: '
+039630             WS-RPT-FILE-STATUS
+039640         MOVE 16 TO RETURN-CODE
+039650         GOBACK
+039660     END-IF.
+039700 4900-EXIT.
+039800     EXIT.
+039900
+040000*****************************************************************
+040100*    9500-FIND-NODE - SEARCH THE PARTY/HOLDING NODE TABLE FOR   *
+040200*    WS-SEARCH-OBJECT-ID                                        *
+040300*****************************************************************
+040400 9500-FIND-NODE.
+040500     SET WS-SEARCH-NOT-FOUND TO TRUE.
+040600     MOVE ZERO TO WS-FOUND-SUB.
+040700     PERFORM 9510-CHECK-NODE THRU 9510-EXIT
+040800         VARYING WS-NODE-SUB FROM 1 BY 1
+040900         UNTIL WS-NODE-SUB > WS-NODE-COUNT
+041000         OR WS-SEARCH-FOUND.
+041100 9500-EXIT.
+041200     EXIT.
+041300
+041400 9510-CHECK-NODE.
+041500     IF ND-OBJECT-ID (WS-NODE-SUB) = WS-SEARCH-OBJECT-ID
+041520      AND (WS-SEARCH-OBJECT-KIND = SPACES
+041530       OR ND-OBJECT-KIND (WS-NODE-SUB) = WS-SEARCH-OBJECT-KIND)
+041600         SET WS-SEARCH-FOUND TO TRUE
+041700         MOVE WS-NODE-SUB TO WS-FOUND-SUB
+041800     END-IF.
+041900 9510-EXIT.
+042000     EXIT.
+042100
+042200*****************************************************************
+042300*    9600-FIND-VISITED - SEARCH THE VISITED-OBJECT TABLE FOR    *
+042400*    WS-SEARCH-OBJECT-ID TO PREVENT REVISITING A NODE           *
+042500*****************************************************************
+042600 9600-FIND-VISITED.
+042700     SET WS-SEARCH-NOT-FOUND TO TRUE.
+042800     PERFORM 9610-CHECK-VISITED THRU 9610-EXIT
+042900         VARYING WS-VISIT-SUB FROM 1 BY 1
+043000         UNTIL WS-VISIT-SUB > WS-VISITED-COUNT
+043100         OR WS-SEARCH-FOUND.
+043200 9600-EXIT.
+043300     EXIT.
+043400
+043500 9610-CHECK-VISITED.
+043600     IF WS-VISITED-ENTRY (WS-VISIT-SUB) = WS-SEARCH-OBJECT-ID
+043700         SET WS-SEARCH-FOUND TO TRUE
+043800     END-IF.
+043900 9610-EXIT.
+044000     EXIT.
+044100
+044200*****************************************************************
+044300*    9700-BUILD-NODE-LABEL - BUILD A DISPLAY LABEL FOR          *
+044400*    WS-SEARCH-OBJECT-ID FROM THE NODE TABLE (PARTY NAME,       *
+044500*    POLICY/CARRIER, OR "NOT FOUND" WHEN ONLY SEEN AS A         *
+044600*    RELATION REFERENCE)                                        *
+044700*****************************************************************
+044800 9700-BUILD-NODE-LABEL.
+044850     MOVE SPACES TO WS-SEARCH-OBJECT-KIND.
+044900     PERFORM 9500-FIND-NODE THRU 9500-EXIT.
+045000     MOVE SPACES TO WS-NODE-LABEL-WORK.
+045100     IF WS-SEARCH-NOT-FOUND
+045200         STRING 'OBJECT ' DELIMITED BY SIZE
+045300             WS-SEARCH-OBJECT-ID DELIMITED BY SPACE
+045400             ' (NOT FOUND IN EXTRACT)' DELIMITED BY SIZE
+045500             INTO WS-NODE-LABEL-WORK
+045600     ELSE
+045700         IF ND-IS-HOLDING (WS-FOUND-SUB)
+045800             STRING 'HOLDING ' DELIMITED BY SIZE
+045900                 ND-OBJECT-ID (WS-FOUND-SUB) DELIMITED BY SPACE
+046000                 ' POLICY ' DELIMITED BY SIZE
+046100                 ND-POLC-NBR (WS-FOUND-SUB) DELIMITED BY SPACE
+046200                 ' CARRIER ' DELIMITED BY SIZE
+046300                 ND-CARRIER-CODE (WS-FOUND-SUB) DELIMITED BY SPACE
+046400                 INTO WS-NODE-LABEL-WORK
+046500         ELSE
+046600             STRING 'PARTY ' DELIMITED BY SIZE
+046700                 ND-OBJECT-ID (WS-FOUND-SUB) DELIMITED BY SPACE
+046800                 ' ' DELIMITED BY SIZE
+046900                 ND-FIRST-NAME (WS-FOUND-SUB) DELIMITED BY SPACE
+047000                 ' ' DELIMITED BY SIZE
+047100                 ND-LAST-NAME (WS-FOUND-SUB) DELIMITED BY SPACE
+047200                 INTO WS-NODE-LABEL-WORK
+047300         END-IF
+047400     END-IF.
+047500 9700-EXIT.
+047600     EXIT.
