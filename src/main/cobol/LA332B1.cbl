@@ -0,0 +1,315 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LA332B1.
+000300 AUTHOR. D-SYSTEMS.
+000400 INSTALLATION. ALVS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    LA332B1 - DAILY TRANSACTION FAILURE EXCEPTION REPORT       *
+001000*                                                               *
+001100*    READS THE LA332A4 EXTRACT AND SELECTS EVERY TX-LIFE-REQ    *
+001200*    ENTRY WHOSE RESULT-CODE-TC IS NOT THE SUCCESS CODE. THE    *
+001300*    EXCEPTIONS ARE SORTED BY CARRIER-CODE AND PRINTED WITH     *
+001400*    TRANS-REF-GUID, TRANS-TYPE-TC-DESC, HOLDING-ID AND THE     *
+001500*    FULL RESULT-INFO-DESC TEXT SO THE MORNING TRIAGE TEAM HAS  *
+001600*    ONE PLACE TO WORK FROM INSTEAD OF SCANNING THE RAW FILE.   *
+001700*                                                               *
+001800*    MODIFICATION HISTORY.                                      *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    08/09/2026 DSY   ORIGINAL PROGRAM.                          *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-Z15.
+002500 OBJECT-COMPUTER. IBM-Z15.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT LA332A4-OUT-FILE ASSIGN TO LA332OUT
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-OUT-FILE-STATUS.
+003100
+003200     SELECT LA332B1-SORT-FILE ASSIGN TO SORTWK1.
+003300
+003400     SELECT LA332B1-RPT-FILE ASSIGN TO LA332RPT
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-RPT-FILE-STATUS.
+003650
+003660     SELECT LA332A4-OVFL-FILE ASSIGN TO LA332OVF
+003670         ORGANIZATION IS LINE SEQUENTIAL
+003680         FILE STATUS IS WS-OVFL-FILE-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  LA332A4-OUT-FILE
+004100     RECORDING MODE IS F.
+004200     COPY LA332A4-OUTPUT.
+004250
+004260 FD  LA332A4-OVFL-FILE
+004270     RECORDING MODE IS F.
+004280     COPY LA332A4-OVFL.
+004300
+004400 SD  LA332B1-SORT-FILE.
+004500 01  LA332B1-SORT-REC.
+004600     05 SRT-CARRIER-CODE PIC X(022).
+004700     05 SRT-TRANS-REF-GUID PIC X(036).
+004800     05 SRT-TRANS-TYPE-TC-DESC PIC X(030).
+004900     05 SRT-HOLDING-ID PIC X(025).
+005000     05 SRT-RESULT-INFO-DESC PIC X(500).
+005100
+005200 FD  LA332B1-RPT-FILE
+005300     RECORDING MODE IS F.
+005400*    SIZED TO THE WIDEST PRINT LINE, WS-DTL3 (13 + THE FULL
+005410*    500-BYTE RESULT-INFO-DESC), SO THE FAILURE DETAIL IS NEVER
+005420*    TRUNCATED. SHORTER LINES ARE SPACE-PADDED BY THE IMPLICIT
+005430*    MOVE ON EACH WRITE ... FROM.
+005500 01  LA332B1-RPT-REC PIC X(513).
+005510
+005600 WORKING-STORAGE SECTION.
+005700 01  WS-FILE-STATUSES.
+005800     05 WS-OUT-FILE-STATUS PIC X(002) VALUE SPACES.
+005900        88 WS-OUT-EOF VALUE '10'.
+006000     05 WS-RPT-FILE-STATUS PIC X(002) VALUE SPACES.
+006010        88 WS-RPT-OK VALUE '00'.
+006050     05 WS-OVFL-FILE-STATUS PIC X(002) VALUE SPACES.
+006060        88 WS-OVFL-EOF VALUE '10'.
+006100
+006200 01  WS-SWITCHES.
+006300     05 WS-EOF-SW PIC X(001) VALUE 'N'.
+006400        88 WS-END-OF-INPUT VALUE 'Y'.
+006450     05 WS-OVFL-EOF-SW PIC X(001) VALUE 'N'.
+006460        88 WS-OVFL-END-OF-FILE VALUE 'Y'.
+006500     05 WS-FIRST-DETAIL-SW PIC X(001) VALUE 'Y'.
+006600        88 WS-FIRST-DETAIL VALUE 'Y'.
+006700
+006800 01  WS-CONTROL-FIELDS.
+006900     05 WS-CURR-CARRIER-CODE PIC X(022) VALUE SPACES.
+007000
+007100 01  WS-SUBSCRIPTS COMP-3.
+007200     05 WS-ENTRY-SUB PIC 9(003) VALUE ZERO.
+007300
+007400 01  WS-COUNTERS COMP-3.
+007500     05 WS-EXCEPTION-COUNT PIC 9(007) VALUE ZERO.
+007550     05 WS-OVFL-MERGED-COUNT PIC 9(007) VALUE ZERO.
+007600
+007700 01  WS-PRINT-LINES.
+007800     05 WS-HDR1.
+007900        10 FILLER PIC X(020) VALUE 'LA332B1'.
+008000        10 FILLER PIC X(040) VALUE
+008100           'DAILY TRANSACTION FAILURE EXCEPTION RPT'.
+008200     05 WS-HDR2.
+008300        10 FILLER PIC X(010) VALUE 'CARRIER : '.
+008400        10 WS-HDR2-CARRIER PIC X(022) VALUE SPACES.
+008500     05 WS-DTL1.
+008600        10 FILLER PIC X(013) VALUE 'TRANS REF   :'.
+008700        10 WS-DTL1-GUID PIC X(036) VALUE SPACES.
+008800        10 FILLER PIC X(003) VALUE SPACES.
+008900        10 FILLER PIC X(013) VALUE 'TRANS TYPE  :'.
+009000        10 WS-DTL1-TYPE PIC X(030) VALUE SPACES.
+009100     05 WS-DTL2.
+009200        10 FILLER PIC X(013) VALUE 'HOLDING ID  :'.
+009300        10 WS-DTL2-HOLDING PIC X(025) VALUE SPACES.
+009400     05 WS-DTL3.
+009500        10 FILLER PIC X(013) VALUE 'RESULT INFO :'.
+009600        10 WS-DTL3-INFO PIC X(500) VALUE SPACES.
+009700
+009800 PROCEDURE DIVISION.
+009900 0000-MAINLINE.
+010000     OPEN OUTPUT LA332B1-RPT-FILE.
+010100     SORT LA332B1-SORT-FILE
+010200         ON ASCENDING KEY SRT-CARRIER-CODE SRT-TRANS-REF-GUID
+010300         INPUT PROCEDURE IS 2000-SELECT-EXCEPTIONS THRU 2000-EXIT
+010400         OUTPUT PROCEDURE IS 5000-PRINT-REPORT THRU 5000-EXIT.
+010500     CLOSE LA332B1-RPT-FILE.
+010600     DISPLAY 'LA332B1 - EXCEPTIONS REPORTED : '
+010700         WS-EXCEPTION-COUNT.
+010750     DISPLAY 'LA332B1 - OVERFLOW ENTRIES MERGED : '
+010760         WS-OVFL-MERGED-COUNT.
+010800     GOBACK.
+010900 0000-EXIT.
+011000     EXIT.
+011100
+011200*****************************************************************
+011300*    2000-SELECT-EXCEPTIONS - RELEASE ONE SORT RECORD FOR EACH   *
+011400*    TX-LIFE-REQ ENTRY THAT DID NOT COMPLETE SUCCESSFULLY       *
+011500*****************************************************************
+011600 2000-SELECT-EXCEPTIONS.
+011700     OPEN INPUT LA332A4-OUT-FILE.
+011750     OPEN INPUT LA332A4-OVFL-FILE.
+011800     PERFORM 2900-READ-OUTPUT THRU 2900-EXIT.
+011850     PERFORM 2950-READ-OVFL THRU 2950-EXIT.
+011900     PERFORM 2100-SCAN-OUTPUT-REC THRU 2100-EXIT
+012000         UNTIL WS-END-OF-INPUT.
+012100     CLOSE LA332A4-OUT-FILE
+012150           LA332A4-OVFL-FILE.
+012200 2000-EXIT.
+012300     EXIT.
+012400
+012500 2100-SCAN-OUTPUT-REC.
+012600     PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT
+012700         VARYING WS-ENTRY-SUB FROM 1 BY 1
+012800         UNTIL WS-ENTRY-SUB > TX-LIFE-REQ-CNT OF LA332A4.
+012820     IF TX-LIFE-REQ-OVFL-YES OF LA332A4
+012840         PERFORM 2150-MERGE-OVERFLOW THRU 2150-EXIT
+012850             UNTIL WS-OVFL-END-OF-FILE
+012860              OR OVFL-HOLDING-ID NOT =
+012862                 HOLDING-ID OF LA332A4 (1)
+012870              OR OVFL-CARRIER-CODE NOT =
+012872                 CARRIER-CODE OF LA332A4 (1)
+012880     END-IF.
+012900     PERFORM 2900-READ-OUTPUT THRU 2900-EXIT.
+013000 2100-EXIT.
+013100     EXIT.
+013150
+013160*****************************************************************
+013170*    2150-MERGE-OVERFLOW - FOLD ONE SPILL-FILE ENTRY FOR THE     *
+013180*    CURRENT HOLDING/CARRIER GROUP BACK THROUGH 2200-CHECK-ENTRY *
+013190*    BY BORROWING TABLE SLOT 1, WHICH HAS ALREADY BEEN SCANNED   *
+013200*    AND IS FREE TO REUSE FOR THE REST OF THIS RECORD            *
+013210*****************************************************************
+013220 2150-MERGE-OVERFLOW.
+013230     MOVE OVFL-TX-LIFE-REQ TO TX-LIFE-REQ OF LA332A4 (1).
+013240     MOVE 1 TO WS-ENTRY-SUB.
+013250     PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT.
+013260     ADD 1 TO WS-OVFL-MERGED-COUNT.
+013270     PERFORM 2950-READ-OVFL THRU 2950-EXIT.
+013280 2150-EXIT.
+013290     EXIT.
+013295
+013300 2200-CHECK-ENTRY.
+013400     IF NOT RESULT-CODE-SUCCESS (WS-ENTRY-SUB)
+013500         MOVE CARRIER-CODE (WS-ENTRY-SUB) TO SRT-CARRIER-CODE
+013600         MOVE TRANS-REF-GUID (WS-ENTRY-SUB) TO SRT-TRANS-REF-GUID
+013700         MOVE TRANS-TYPE-TC-DESC (WS-ENTRY-SUB)
+013800             TO SRT-TRANS-TYPE-TC-DESC
+013900         MOVE HOLDING-ID (WS-ENTRY-SUB) TO SRT-HOLDING-ID
+014000         MOVE RESULT-INFO-DESC (WS-ENTRY-SUB)
+014100             TO SRT-RESULT-INFO-DESC
+014200         RELEASE LA332B1-SORT-REC
+014300     END-IF.
+014400 2200-EXIT.
+014500     EXIT.
+014600
+014700 2900-READ-OUTPUT.
+014800     READ LA332A4-OUT-FILE
+014900         AT END
+015000             SET WS-END-OF-INPUT TO TRUE
+015100     END-READ.
+015200 2900-EXIT.
+015300     EXIT.
+015310
+015320 2950-READ-OVFL.
+015330     READ LA332A4-OVFL-FILE
+015340         AT END
+015350             SET WS-OVFL-END-OF-FILE TO TRUE
+015360     END-READ.
+015370 2950-EXIT.
+015380     EXIT.
+015400
+015500*****************************************************************
+015600*    5000-PRINT-REPORT - RETURN THE SORTED EXCEPTIONS AND PRINT  *
+015700*    THEM WITH A CONTROL BREAK ON CARRIER-CODE                   *
+015800*****************************************************************
+015900 5000-PRINT-REPORT.
+016000     MOVE 'N' TO WS-EOF-SW.
+016100     PERFORM 5900-RETURN-SORTED THRU 5900-EXIT.
+016200     PERFORM 5100-PRINT-DETAIL THRU 5100-EXIT
+016300         UNTIL WS-END-OF-INPUT.
+016400     IF NOT WS-FIRST-DETAIL
+016500         WRITE LA332B1-RPT-REC FROM SPACES
+016510         IF NOT WS-RPT-OK
+016520             DISPLAY 'LA332B1 - LA332RPT WRITE FAILED, STATUS: '
+016530                 WS-RPT-FILE-STATUS
+016540             MOVE 16 TO RETURN-CODE
+016550             GOBACK
+016560         END-IF
+016600     END-IF.
+016700 5000-EXIT.
+016800     EXIT.
+016900
+017000 5100-PRINT-DETAIL.
+017100     IF WS-FIRST-DETAIL
+017200      OR SRT-CARRIER-CODE NOT = WS-CURR-CARRIER-CODE
+017300         PERFORM 5200-PRINT-CARRIER-BREAK THRU 5200-EXIT
+017400     END-IF.
+017500     MOVE SRT-TRANS-REF-GUID TO WS-DTL1-GUID.
+017600     MOVE SRT-TRANS-TYPE-TC-DESC TO WS-DTL1-TYPE.
+017700     WRITE LA332B1-RPT-REC FROM WS-DTL1.
+017710     IF NOT WS-RPT-OK
+017720         DISPLAY 'LA332B1 - LA332RPT WRITE FAILED, STATUS: '
+017730             WS-RPT-FILE-STATUS
+017740         MOVE 16 TO RETURN-CODE
+017750         GOBACK
+017760     END-IF.
+017800     MOVE SRT-HOLDING-ID TO WS-DTL2-HOLDING.
+017900     WRITE LA332B1-RPT-REC FROM WS-DTL2.
+017910     IF NOT WS-RPT-OK
+017920         DISPLAY 'LA332B1 - LA332RPT WRITE FAILED, STATUS: '
+017930             WS-RPT-FILE-STATUS
+017940         MOVE 16 TO RETURN-CODE
+017950         GOBACK
+017960     END-IF.
+018000     MOVE SRT-RESULT-INFO-DESC TO WS-DTL3-INFO.
+018100     WRITE LA332B1-RPT-REC FROM WS-DTL3.
+018110     IF NOT WS-RPT-OK
+018120         DISPLAY 'LA332B1 - LA332RPT WRITE FAILED, STATUS: '
+018130             WS-RPT-FILE-STATUS
+018140         MOVE 16 TO RETURN-CODE
+018150         GOBACK
+018160     END-IF.
+018200     WRITE LA332B1-RPT-REC FROM SPACES.
+018210     IF NOT WS-RPT-OK
+018220         DISPLAY 'LA332B1 - LA332RPT WRITE FAILED, STATUS: '
+018230             WS-RPT-FILE-STATUS
+018240         MOVE 16 TO RETURN-CODE
+018250         GOBACK
+018260     END-IF.
+018300     ADD 1 TO WS-EXCEPTION-COUNT.
+018400     PERFORM 5900-RETURN-SORTED THRU 5900-EXIT.
+018500 5100-EXIT.
+018600     EXIT.
+018700
+018800 5200-PRINT-CARRIER-BREAK.
+018900     IF NOT WS-FIRST-DETAIL
+019000         WRITE LA332B1-RPT-REC FROM SPACES
+019010         IF NOT WS-RPT-OK
+019020             DISPLAY 'LA332B1 - LA332RPT WRITE FAILED, STATUS: '
+019030                 WS-RPT-FILE-STATUS
+019040             MOVE 16 TO RETURN-CODE
+019050             GOBACK
+019060         END-IF
+019100     END-IF.
+019200     WRITE LA332B1-RPT-REC FROM WS-HDR1.
+019210     IF NOT WS-RPT-OK
+019220         DISPLAY 'LA332B1 - LA332RPT WRITE FAILED, STATUS: '
+019230             WS-RPT-FILE-STATUS
+019240         MOVE 16 TO RETURN-CODE
+019250         GOBACK
+019260     END-IF.
+019300     MOVE SRT-CARRIER-CODE TO WS-HDR2-CARRIER.
+019400     WRITE LA332B1-RPT-REC FROM WS-HDR2.
+019410     IF NOT WS-RPT-OK
+019420         DISPLAY 'LA332B1 - LA332RPT WRITE FAILED, STATUS: '
+019430             WS-RPT-FILE-STATUS
+019440         MOVE 16 TO RETURN-CODE
+019450         GOBACK
+019460     END-IF.
+019500     WRITE LA332B1-RPT-REC FROM SPACES.
+019510     IF NOT WS-RPT-OK
+019520         DISPLAY 'LA332B1 - LA332RPT WRITE FAILED, STATUS: '
+019530             WS-RPT-FILE-STATUS
+019540         MOVE 16 TO RETURN-CODE
+019550         GOBACK
+019560     END-IF.
+019600     MOVE SRT-CARRIER-CODE TO WS-CURR-CARRIER-CODE.
+019700     MOVE 'N' TO WS-FIRST-DETAIL-SW.
+019800 5200-EXIT.
+019900     EXIT.
+020000
+020100 5900-RETURN-SORTED.
+020200     RETURN LA332B1-SORT-FILE
+020300         AT END
+020400             SET WS-END-OF-INPUT TO TRUE
+020500     END-RETURN.
+020600 5900-EXIT.
+020700     EXIT.
