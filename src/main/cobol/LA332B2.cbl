@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LA332B2.
+000300 AUTHOR. D-SYSTEMS.
+000400 INSTALLATION. ALVS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    LA332B2 - PARTY/HOLDING AD HOC INQUIRY FILE BUILD          *
+001000*                                                               *
+001100*    READS THE LA332A4 EXTRACT AND LOADS THE LA332XRF KEYED     *
+001200*    INQUIRY FILE, ONE RECORD PER DISTINCT PARTY-ID/HOLDING-ID  *
+001300*    COMBINATION, SO A SERVICING REP CAN DO A DIRECT LOOKUP     *
+001400*    INSTEAD OF WAITING ON A BATCH RE-READ OF THE FULL DAY'S    *
+001500*    TRANSACTIONS. WHEN A COMBINATION IS SEEN MORE THAN ONCE    *
+001600*    THE RECORD IS REWRITTEN SO THE FILE ALWAYS REFLECTS THE    *
+001700*    MOST RECENT TRANSACTION FOR THAT PARTY/HOLDING. ENTRIES    *
+001710*    THAT SPILLED TO LA332A4-OVFL-FILE ARE MERGED IN BEHIND     *
+001720*    THE BASE EXTRACT RECORD FOR THE SAME HOLDING/CARRIER, SO   *
+001730*    A TRANSACTION PAST ENTRY 999 CAN STILL BECOME THE MOST     *
+001740*    RECENT ONE ON FILE.                                        *
+001800*                                                               *
+001900*    MODIFICATION HISTORY.                                      *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    08/09/2026 DSY   ORIGINAL PROGRAM.                          *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-Z15.
+002600 OBJECT-COMPUTER. IBM-Z15.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT LA332A4-OUT-FILE ASSIGN TO LA332OUT
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-OUT-FILE-STATUS.
+003200
+003300     SELECT LA332B2-XREF-FILE ASSIGN TO LA332XRF
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS XREF-KEY
+003650         ALTERNATE RECORD KEY IS XREF-HOLDING-ID
+003660             WITH DUPLICATES
+003700         FILE STATUS IS WS-XRF-FILE-STATUS.
+003750
+003760     SELECT LA332A4-OVFL-FILE ASSIGN TO LA332OVF
+003770         ORGANIZATION IS LINE SEQUENTIAL
+003780         FILE STATUS IS WS-OVFL-FILE-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  LA332A4-OUT-FILE
+004200     RECORDING MODE IS F.
+004300     COPY LA332A4-OUTPUT.
+004350
+004360 FD  LA332A4-OVFL-FILE
+004370     RECORDING MODE IS F.
+004380     COPY LA332A4-OVFL.
+004400
+004500 FD  LA332B2-XREF-FILE.
+004600     COPY LA332A4-XREF.
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-FILE-STATUSES.
+005000     05 WS-OUT-FILE-STATUS PIC X(002) VALUE SPACES.
+005100        88 WS-OUT-EOF VALUE '10'.
+005200     05 WS-XRF-FILE-STATUS PIC X(002) VALUE SPACES.
+005300        88 WS-XRF-OK VALUE '00'.
+005400        88 WS-XRF-DUPLICATE-KEY VALUE '22'.
+005450     05 WS-OVFL-FILE-STATUS PIC X(002) VALUE SPACES.
+005460        88 WS-OVFL-EOF VALUE '10'.
+005500
+005600 01  WS-SWITCHES.
+005700     05 WS-EOF-SW PIC X(001) VALUE 'N'.
+005800        88 WS-END-OF-INPUT VALUE 'Y'.
+005850     05 WS-OVFL-EOF-SW PIC X(001) VALUE 'N'.
+005860        88 WS-OVFL-END-OF-FILE VALUE 'Y'.
+005900
+006000 01  WS-SUBSCRIPTS COMP-3.
+006100     05 WS-ENTRY-SUB PIC 9(003) VALUE ZERO.
+006200
+006300 01  WS-COUNTERS COMP-3.
+006400     05 WS-ADDED-COUNT PIC 9(007) VALUE ZERO.
+006500     05 WS-UPDATED-COUNT PIC 9(007) VALUE ZERO.
+006550     05 WS-OVFL-MERGED-COUNT PIC 9(007) VALUE ZERO.
+006600
+006700 PROCEDURE DIVISION.
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007000     PERFORM 2000-PROCESS-OUTPUT-REC THRU 2000-EXIT
+007100         UNTIL WS-END-OF-INPUT.
+007200     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007300     GOBACK.
+007400 0000-EXIT.
+007500     EXIT.
+007600
+007700*****************************************************************
+007800*    1000-INITIALIZE - OPEN FILES AND PRIME THE INPUT READ       *
+007900*****************************************************************
+008000 1000-INITIALIZE.
+008100     OPEN INPUT LA332A4-OUT-FILE.
+008150     OPEN INPUT LA332A4-OVFL-FILE.
+008200     OPEN I-O LA332B2-XREF-FILE.
+008300     PERFORM 9000-READ-OUTPUT THRU 9000-EXIT.
+008350     PERFORM 9050-READ-OVFL THRU 9050-EXIT.
+008400 1000-EXIT.
+008500     EXIT.
+008600
+008700*****************************************************************
+008800*    2000-PROCESS-OUTPUT-REC - LOAD EACH TX-LIFE-REQ ENTRY IN    *
+008900*    THE OUTPUT RECORD INTO THE INQUIRY FILE                     *
+009000*****************************************************************
+009100 2000-PROCESS-OUTPUT-REC.
+009200     PERFORM 2100-LOAD-ENTRY THRU 2100-EXIT
+009300         VARYING WS-ENTRY-SUB FROM 1 BY 1
+009400         UNTIL WS-ENTRY-SUB > TX-LIFE-REQ-CNT OF LA332A4.
+009420     IF TX-LIFE-REQ-OVFL-YES OF LA332A4
+009440         PERFORM 2150-MERGE-OVERFLOW THRU 2150-EXIT
+009450             UNTIL WS-OVFL-END-OF-FILE
+009460              OR OVFL-HOLDING-ID NOT =
+009462                 HOLDING-ID OF LA332A4 (1)
+009470              OR OVFL-CARRIER-CODE NOT =
+009472                 CARRIER-CODE OF LA332A4 (1)
+009480     END-IF.
+009500     PERFORM 9000-READ-OUTPUT THRU 9000-EXIT.
+009600 2000-EXIT.
+009700     EXIT.
+009710
+009720*****************************************************************
+009730*    2150-MERGE-OVERFLOW - FOLD ONE SPILL-FILE ENTRY FOR THE     *
+009740*    CURRENT HOLDING/CARRIER GROUP BACK THROUGH 2100-LOAD-       *
+009750*    ENTRY BY BORROWING TABLE SLOT 1, WHICH HAS ALREADY BEEN    *
+009760*    SCANNED AND IS FREE TO REUSE FOR THE REST OF THIS RECORD    *
+009770*****************************************************************
+009780 2150-MERGE-OVERFLOW.
+009790     MOVE OVFL-TX-LIFE-REQ TO TX-LIFE-REQ OF LA332A4 (1).
+009800     MOVE 1 TO WS-ENTRY-SUB.
+009810     PERFORM 2100-LOAD-ENTRY THRU 2100-EXIT.
+009820     ADD 1 TO WS-OVFL-MERGED-COUNT.
+009830     PERFORM 9050-READ-OVFL THRU 9050-EXIT.
+009840 2150-EXIT.
+009850     EXIT.
+009860
+009900 2100-LOAD-ENTRY.
+010000     MOVE PARTY-ID (WS-ENTRY-SUB) TO XREF-PARTY-ID.
+010100     MOVE HOLDING-ID (WS-ENTRY-SUB) TO XREF-HOLDING-ID.
+010200     MOVE CARRIER-CODE (WS-ENTRY-SUB) TO XREF-CARRIER-CODE.
+010300     MOVE POLC-NBR (WS-ENTRY-SUB) TO XREF-POLC-NBR.
+010400     MOVE FIRST-NAME (WS-ENTRY-SUB) TO XREF-FIRST-NAME.
+010500     MOVE LAST-NAME (WS-ENTRY-SUB) TO XREF-LAST-NAME.
+010600     MOVE TRANS-REF-GUID (WS-ENTRY-SUB)
+010700         TO XREF-LAST-TRANS-REF-GUID.
+010800     MOVE TRANS-TYPE-TC-DESC (WS-ENTRY-SUB)
+010900         TO XREF-LAST-TRANS-TYPE-DESC.
+011000     MOVE TRANS-EXE-DATE (WS-ENTRY-SUB)
+011100         TO XREF-LAST-TRANS-EXE-DATE.
+011200     MOVE RESULT-CODE-TC (WS-ENTRY-SUB)
+011300         TO XREF-LAST-RESULT-CODE-TC.
+011400     MOVE RESULT-CODE-TC-DESC (WS-ENTRY-SUB)
+011500         TO XREF-LAST-RESULT-CODE-DESC.
+011600     WRITE LA332A4-XREF-REC
+011700         INVALID KEY
+011800             PERFORM 2200-REWRITE-ENTRY THRU 2200-EXIT
+011900         NOT INVALID KEY
+012000             ADD 1 TO WS-ADDED-COUNT
+012100     END-WRITE.
+012200 2100-EXIT.
+012300     EXIT.
+012400
+012500 2200-REWRITE-ENTRY.
+012600     REWRITE LA332A4-XREF-REC
+012700         INVALID KEY
+012800             DISPLAY 'LA332B2 - REWRITE FAILED FOR KEY '
+012900                 XREF-KEY ' STATUS ' WS-XRF-FILE-STATUS
+013000         NOT INVALID KEY
+013100             ADD 1 TO WS-UPDATED-COUNT
+013200     END-REWRITE.
+013300 2200-EXIT.
+013400     EXIT.
+013500
+013600*****************************************************************
+013700*    8000-TERMINATE - CLOSE FILES AND REPORT COUNTS              *
+013800*****************************************************************
+013900 8000-TERMINATE.
+014000     CLOSE LA332A4-OUT-FILE
+014050           LA332A4-OVFL-FILE
+014100           LA332B2-XREF-FILE.
+014200     DISPLAY 'LA332B2 - INQUIRY RECS ADDED   : ' WS-ADDED-COUNT.
+014300     DISPLAY 'LA332B2 - INQUIRY RECS UPDATED : ' WS-UPDATED-COUNT.
+014350     DISPLAY 'LA332B2 - OVERFLOW ENTRIES MERGED : '
+014360         WS-OVFL-MERGED-COUNT.
+014400 8000-EXIT.
+014500     EXIT.
+014600
+014700*****************************************************************
+014800*    9000-READ-OUTPUT - READ THE NEXT LA332A4 EXTRACT RECORD     *
+014900*****************************************************************
+015000 9000-READ-OUTPUT.
+015100     READ LA332A4-OUT-FILE
+015200         AT END
+015300             SET WS-END-OF-INPUT TO TRUE
+015400     END-READ.
+015500 9000-EXIT.
+015600     EXIT.
+015610
+015620 9050-READ-OVFL.
+015630     READ LA332A4-OVFL-FILE
+015640         AT END
+015650             SET WS-OVFL-END-OF-FILE TO TRUE
+015660     END-READ.
+015670 9050-EXIT.
+015680     EXIT.
