@@ -0,0 +1,273 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LA332B6.
+000300 AUTHOR. D-SYSTEMS.
+000400 INSTALLATION. ALVS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    LA332B6 - ADDRESS STANDARDIZATION / VALIDATION             *
+001000*                                                               *
+001100*    READS THE LA332A4 EXTRACT AND VALIDATES ADDRESS1 ON EACH   *
+001200*    TX-LIFE-REQ ENTRY THAT CARRIES ONE. THE ZIP IS CHECKED     *
+001300*    FOR PRESENCE, FORMAT, AND EXISTENCE ON THE LA332ZIP        *
+001400*    STANDARD POSTAL REFERENCE FILE. ANY ADDRESS THAT FAILS A   *
+001500*    CHECK IS WRITTEN TO THE LA332WRK CORRECTION WORKLIST SO    *
+001600*    A BAD ADDRESS IS CAUGHT BEFORE A MAILING BOUNCES INSTEAD   *
+001700*    OF AFTER.                                                  *
+001800*                                                               *
+001900*    MODIFICATION HISTORY.                                      *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    08/09/2026 DSY   ORIGINAL PROGRAM.                          *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-Z15.
+002600 OBJECT-COMPUTER. IBM-Z15.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT LA332A4-OUT-FILE ASSIGN TO LA332OUT
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-OUT-FILE-STATUS.
+003200
+003300     SELECT LA332B6-ZIP-FILE ASSIGN TO LA332ZIP
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS RANDOM
+003600         RECORD KEY IS ZIPREF-ZIP-CODE
+003700         FILE STATUS IS WS-ZIP-FILE-STATUS.
+003800
+003900     SELECT LA332B6-WRK-FILE ASSIGN TO LA332WRK
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-WRK-FILE-STATUS.
+004150
+004160     SELECT LA332A4-OVFL-FILE ASSIGN TO LA332OVF
+004170         ORGANIZATION IS LINE SEQUENTIAL
+004180         FILE STATUS IS WS-OVFL-FILE-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  LA332A4-OUT-FILE
+004600     RECORDING MODE IS F.
+004700     COPY LA332A4-OUTPUT.
+004750
+004760 FD  LA332A4-OVFL-FILE
+004770     RECORDING MODE IS F.
+004780     COPY LA332A4-OVFL.
+004800
+004900 FD  LA332B6-ZIP-FILE.
+005000     COPY LA332A4-ZIPREF.
+005100
+005200 FD  LA332B6-WRK-FILE
+005300     RECORDING MODE IS F.
+005350*    SIZED TO MATCH WS-WRK-LINE (105 BYTES OF LABELS/VALUES
+005360*    PLUS THE 45-BYTE WS-WRK-REASON) SO THE LONGEST VALIDATION
+005370*    REASON TEXT IS NEVER TRUNCATED.
+005400 01  LA332B6-WRK-REC PIC X(150).
+005500
+005600 WORKING-STORAGE SECTION.
+005700 01  WS-FILE-STATUSES.
+005800     05 WS-OUT-FILE-STATUS PIC X(002) VALUE SPACES.
+005900        88 WS-OUT-EOF VALUE '10'.
+006000     05 WS-ZIP-FILE-STATUS PIC X(002) VALUE SPACES.
+006100        88 WS-ZIP-OK VALUE '00'.
+006200        88 WS-ZIP-NOT-ON-FILE VALUE '23'.
+006300     05 WS-WRK-FILE-STATUS PIC X(002) VALUE SPACES.
+006310        88 WS-WRK-OK VALUE '00'.
+006350     05 WS-OVFL-FILE-STATUS PIC X(002) VALUE SPACES.
+006360        88 WS-OVFL-EOF VALUE '10'.
+006400
+006500 01  WS-SWITCHES.
+006600     05 WS-EOF-SW PIC X(001) VALUE 'N'.
+006700        88 WS-END-OF-INPUT VALUE 'Y'.
+006750     05 WS-OVFL-EOF-SW PIC X(001) VALUE 'N'.
+006760        88 WS-OVFL-END-OF-FILE VALUE 'Y'.
+006800     05 WS-ADDR-BAD-SW PIC X(001) VALUE 'N'.
+006900        88 WS-ADDR-BAD VALUE 'Y'.
+007000
+007100 01  WS-SUBSCRIPTS COMP-3.
+007200     05 WS-ENTRY-SUB PIC 9(003) VALUE ZERO.
+007300
+007400 01  WS-COUNTERS COMP-3.
+007500     05 WS-ADDR-CHECKED-COUNT PIC 9(007) VALUE ZERO.
+007600     05 WS-ADDR-FLAGGED-COUNT PIC 9(007) VALUE ZERO.
+007650     05 WS-OVFL-MERGED-COUNT PIC 9(007) VALUE ZERO.
+007700
+007800 01  WS-REASON PIC X(045) VALUE SPACES.
+007900
+008000 01  WS-WRK-LINE.
+008100     05 FILLER PIC X(013) VALUE 'HOLDING ID :'.
+008200     05 WS-WRK-HOLDING PIC X(025) VALUE SPACES.
+008300     05 FILLER PIC X(003) VALUE SPACES.
+008400     05 FILLER PIC X(013) VALUE 'ADDRESS ID :'.
+008500     05 WS-WRK-ADDR-ID PIC X(025) VALUE SPACES.
+008600     05 FILLER PIC X(003) VALUE SPACES.
+008700     05 FILLER PIC X(006) VALUE 'ZIP :'.
+008800     05 WS-WRK-ZIP PIC X(005) VALUE SPACES.
+008900     05 FILLER PIC X(003) VALUE SPACES.
+009000     05 FILLER PIC X(009) VALUE 'REASON :'.
+009100     05 WS-WRK-REASON PIC X(045) VALUE SPACES.
+009200
+009300 PROCEDURE DIVISION.
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009600     PERFORM 2000-PROCESS-OUTPUT-REC THRU 2000-EXIT
+009700         UNTIL WS-END-OF-INPUT.
+009800     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009900     GOBACK.
+010000 0000-EXIT.
+010100     EXIT.
+010200
+010300*****************************************************************
+010400*    1000-INITIALIZE - OPEN FILES AND PRIME THE INPUT READ       *
+010500*****************************************************************
+010600 1000-INITIALIZE.
+010700     OPEN INPUT LA332A4-OUT-FILE.
+010750     OPEN INPUT LA332A4-OVFL-FILE.
+010800     OPEN INPUT LA332B6-ZIP-FILE.
+010900     OPEN OUTPUT LA332B6-WRK-FILE.
+011000     PERFORM 9000-READ-OUTPUT THRU 9000-EXIT.
+011050     PERFORM 9050-READ-OVFL THRU 9050-EXIT.
+011100 1000-EXIT.
+011200     EXIT.
+011300
+011400*****************************************************************
+011500*    2000-PROCESS-OUTPUT-REC - VALIDATE ADDRESS1 ON EVERY        *
+011600*    TX-LIFE-REQ ENTRY IN THE OUTPUT RECORD                      *
+011700*****************************************************************
+011800 2000-PROCESS-OUTPUT-REC.
+011900     PERFORM 2100-CHECK-ENTRY THRU 2100-EXIT
+012000         VARYING WS-ENTRY-SUB FROM 1 BY 1
+012100         UNTIL WS-ENTRY-SUB > TX-LIFE-REQ-CNT OF LA332A4.
+012120     IF TX-LIFE-REQ-OVFL-YES OF LA332A4
+012140         PERFORM 2150-MERGE-OVERFLOW THRU 2150-EXIT
+012150             UNTIL WS-OVFL-END-OF-FILE
+012160              OR OVFL-HOLDING-ID NOT =
+012162                 HOLDING-ID OF LA332A4 (1)
+012170              OR OVFL-CARRIER-CODE NOT =
+012172                 CARRIER-CODE OF LA332A4 (1)
+012180     END-IF.
+012200     PERFORM 9000-READ-OUTPUT THRU 9000-EXIT.
+012300 2000-EXIT.
+012400     EXIT.
+012410
+012420*****************************************************************
+012430*    2150-MERGE-OVERFLOW - FOLD ONE SPILL-FILE ENTRY FOR THE     *
+012440*    CURRENT HOLDING/CARRIER GROUP BACK THROUGH 2100-CHECK-      *
+012450*    ENTRY BY BORROWING TABLE SLOT 1, WHICH HAS ALREADY BEEN    *
+012460*    SCANNED AND IS FREE TO REUSE FOR THE REST OF THIS RECORD    *
+012470*****************************************************************
+012480 2150-MERGE-OVERFLOW.
+012490     MOVE OVFL-TX-LIFE-REQ TO TX-LIFE-REQ OF LA332A4 (1).
+012500     MOVE 1 TO WS-ENTRY-SUB.
+012510     PERFORM 2100-CHECK-ENTRY THRU 2100-EXIT.
+012520     ADD 1 TO WS-OVFL-MERGED-COUNT.
+012530     PERFORM 9050-READ-OVFL THRU 9050-EXIT.
+012540 2150-EXIT.
+012550     EXIT.
+012560
+012600 2100-CHECK-ENTRY.
+012700     IF ADDRESS-ID (WS-ENTRY-SUB) NOT = SPACES
+012800         ADD 1 TO WS-ADDR-CHECKED-COUNT
+012900         PERFORM 2200-VALIDATE-ADDRESS THRU 2200-EXIT
+013000         IF WS-ADDR-BAD
+013100             PERFORM 2300-WRITE-WORKLIST-REC THRU 2300-EXIT
+013200         END-IF
+013300     END-IF.
+013400 2100-EXIT.
+013500     EXIT.
+013600
+013700*****************************************************************
+013800*    2200-VALIDATE-ADDRESS - CHECK LINE1, ZIP PRESENCE, ZIP      *
+013900*    FORMAT AND ZIP EXISTENCE ON THE POSTAL REFERENCE FILE       *
+014000*****************************************************************
+014100 2200-VALIDATE-ADDRESS.
+014200     MOVE 'N' TO WS-ADDR-BAD-SW.
+014300     MOVE SPACES TO WS-REASON.
+014400     IF LINE1 (WS-ENTRY-SUB) = SPACES
+014500         SET WS-ADDR-BAD TO TRUE
+014600         MOVE 'ADDRESS LINE 1 MISSING' TO WS-REASON
+014700     ELSE
+014800         IF ZIP (WS-ENTRY-SUB) = SPACES
+014900             SET WS-ADDR-BAD TO TRUE
+015000             MOVE 'ZIP MISSING' TO WS-REASON
+015100         ELSE
+015200             IF ZIP (WS-ENTRY-SUB) NOT NUMERIC
+015300                 SET WS-ADDR-BAD TO TRUE
+015400                 MOVE 'ZIP NOT NUMERIC - MALFORMED' TO WS-REASON
+015500             ELSE
+015600                 PERFORM 2210-LOOKUP-ZIP THRU 2210-EXIT
+015700             END-IF
+015800         END-IF
+015900     END-IF.
+016000 2200-EXIT.
+016100     EXIT.
+016200
+016300 2210-LOOKUP-ZIP.
+016400     MOVE ZIP (WS-ENTRY-SUB) TO ZIPREF-ZIP-CODE.
+016500     READ LA332B6-ZIP-FILE
+016600         INVALID KEY
+016700             SET WS-ADDR-BAD TO TRUE
+016800             MOVE 'ZIP NOT ON POSTAL REFERENCE - UNRESOLVABLE'
+016900                 TO WS-REASON
+017000     END-READ.
+017100 2210-EXIT.
+017200     EXIT.
+017300
+017400*****************************************************************
+017500*    2300-WRITE-WORKLIST-REC - APPEND ONE ENTRY TO THE          *
+017600*    CORRECTION WORKLIST FOR A REP TO FIX                       *
+017700*****************************************************************
+017800 2300-WRITE-WORKLIST-REC.
+017900     MOVE HOLDING-ID (WS-ENTRY-SUB) TO WS-WRK-HOLDING.
+018000     MOVE ADDRESS-ID (WS-ENTRY-SUB) TO WS-WRK-ADDR-ID.
+018100     MOVE ZIP (WS-ENTRY-SUB) TO WS-WRK-ZIP.
+018200     MOVE WS-REASON TO WS-WRK-REASON.
+018300     WRITE LA332B6-WRK-REC FROM WS-WRK-LINE.
+018310     IF NOT WS-WRK-OK
+018320         DISPLAY 'LA332B6 - LA332WRK WRITE FAILED, STATUS: '
+018330             WS-WRK-FILE-STATUS
+018340         MOVE 16 TO RETURN-CODE
+018350         GOBACK
+018360     END-IF.
+018400     ADD 1 TO WS-ADDR-FLAGGED-COUNT.
+018500 2300-EXIT.
+018600     EXIT.
+018700
+018800*****************************************************************
+018900*    8000-TERMINATE - CLOSE FILES AND REPORT THE COUNTS         *
+019000*****************************************************************
+019100 8000-TERMINATE.
+019200     CLOSE LA332A4-OUT-FILE
+019250           LA332A4-OVFL-FILE
+019300           LA332B6-ZIP-FILE
+019400           LA332B6-WRK-FILE.
+019500     DISPLAY 'LA332B6 - ADDRESSES CHECKED : '
+019510         WS-ADDR-CHECKED-COUNT.
+019600     DISPLAY 'LA332B6 - ADDRESSES FLAGGED : '
+019610         WS-ADDR-FLAGGED-COUNT.
+019650     DISPLAY 'LA332B6 - OVERFLOW ENTRIES MERGED : '
+019660         WS-OVFL-MERGED-COUNT.
+019700 8000-EXIT.
+019800     EXIT.
+019900
+020000*****************************************************************
+020100*    9000-READ-OUTPUT - READ THE NEXT LA332A4 EXTRACT RECORD    *
+020200*****************************************************************
+020300 9000-READ-OUTPUT.
+020400     READ LA332A4-OUT-FILE
+020500         AT END
+020600             SET WS-END-OF-INPUT TO TRUE
+020700     END-READ.
+020800 9000-EXIT.
+020900     EXIT.
+020910
+020920*****************************************************************
+020930*    9050-READ-OVFL - READ THE NEXT LA332A4 SPILL-FILE ENTRY     *
+020940*****************************************************************
+020950 9050-READ-OVFL.
+020960     READ LA332A4-OVFL-FILE
+020970         AT END
+020980             SET WS-OVFL-END-OF-FILE TO TRUE
+020990     END-READ.
+021000 9050-EXIT.
+021010     EXIT.
