@@ -0,0 +1,23 @@
+      *    LA332A4-XREF.CPY
+      *    KEYED AD HOC INQUIRY RECORD BUILT FROM THE LA332A4
+      *    EXTRACT'S PARTY AND HOLDING GROUPS. INDEXED ON
+      *    XREF-PARTY-ID/XREF-HOLDING-ID SO A SERVICING REP CAN LOOK
+      *    A POLICY UP DIRECTLY INSTEAD OF RE-SCANNING A FULL DAY'S
+      *    SEQUENTIAL EXTRACT. CARRIES THE MOST RECENTLY SEEN
+      *    TRANSACTION FOR THAT PARTY/HOLDING COMBINATION. AN
+      *    ALTERNATE KEY ON XREF-HOLDING-ID ALONE (SEE THE SELECT FOR
+      *    LA332B2-XREF-FILE) LETS A REP LOOK A POLICY UP BY
+      *    HOLDING-ID WHEN THE CALLER'S PARTY-ID ISN'T AT HAND.
+       01  LA332A4-XREF-REC.
+           03 XREF-KEY.
+              05 XREF-PARTY-ID PIC X(025) VALUE SPACES.
+              05 XREF-HOLDING-ID PIC X(025) VALUE SPACES.
+           03 XREF-CARRIER-CODE PIC X(022) VALUE SPACES.
+           03 XREF-POLC-NBR PIC X(013) VALUE SPACES.
+           03 XREF-FIRST-NAME PIC X(060) VALUE SPACES.
+           03 XREF-LAST-NAME PIC X(060) VALUE SPACES.
+           03 XREF-LAST-TRANS-REF-GUID PIC X(036) VALUE SPACES.
+           03 XREF-LAST-TRANS-TYPE-DESC PIC X(030) VALUE SPACES.
+           03 XREF-LAST-TRANS-EXE-DATE PIC X(010) VALUE SPACES.
+           03 XREF-LAST-RESULT-CODE-TC PIC X(001) VALUE SPACES.
+           03 XREF-LAST-RESULT-CODE-DESC PIC X(020) VALUE SPACES.
