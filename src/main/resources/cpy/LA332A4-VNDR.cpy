@@ -0,0 +1,17 @@
+      *    LA332A4-VNDR.CPY
+      *    OUTBOUND RECORD FOR THE UNDERWRITING VENDOR FEED. BUILT
+      *    FROM THE RISK GROUP CARRIED ON A TX-LIFE-REQ ENTRY
+      *    (VENDOR-CODE, IMPAIRMENT-CODE, READING, DOCTOR-NAME) SO
+      *    NEW IMPAIRMENT DATA REACHES THE VENDOR INTERFACE AS PART
+      *    OF THE NORMAL EXTRACT RUN INSTEAD OF A MANUAL EXTRACT
+      *    SOMEONE HAS TO REMEMBER TO SEND.
+       01  LA332A4-VNDR-REC.
+           03 VNDR-TRANS-REF-GUID PIC X(036) VALUE SPACES.
+           03 VNDR-TRANS-EXE-DATE PIC X(010) VALUE SPACES.
+           03 VNDR-HOLDING-ID PIC X(025) VALUE SPACES.
+           03 VNDR-PARTY-ID PIC X(025) VALUE SPACES.
+           03 VNDR-VENDOR-CODE PIC X(020) VALUE SPACES.
+           03 VNDR-IMPAIRMENT-CODE PIC X(010) VALUE SPACES.
+           03 VNDR-READING PIC X(020) VALUE SPACES.
+           03 VNDR-TIME-PERIOD PIC X(014) VALUE SPACES.
+           03 VNDR-DOCTOR-NAME PIC X(015) VALUE SPACES.
