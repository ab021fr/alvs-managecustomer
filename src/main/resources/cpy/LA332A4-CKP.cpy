@@ -0,0 +1,16 @@
+      *    LA332A4-CKP.CPY
+      *    CHECKPOINT RECORD FOR THE LA332A4 EXTRACT RUN. WRITTEN
+      *    PERIODICALLY AS HOLDING-ID/CARRIER-CODE GROUPS ARE
+      *    COMPLETED SO AN ABENDED RUN CAN RESTART FROM THE LAST
+      *    COMPLETED TRANS-REF-GUID INSTEAD OF REPROCESSING THE WHOLE
+      *    INPUT FILE. THE EXTRACT KEEPS WRITING NEW CHECKPOINT
+      *    RECORDS AS THE RUN PROGRESSES; ON RESTART THE LAST RECORD
+      *    ON THE FILE IS THE RESUME POINT. A NORMAL END-OF-JOB CLEARS
+      *    THE FILE SO THE NEXT FULL RUN IS NOT MISTAKEN FOR A
+      *    RESTART.
+       01  LA332A4-CKP-REC.
+           03 CKP-HOLDING-ID PIC X(025) VALUE SPACES.
+           03 CKP-CARRIER-CODE PIC X(022) VALUE SPACES.
+           03 CKP-LAST-TRANS-REF-GUID PIC X(036) VALUE SPACES.
+           03 CKP-GROUPS-WRITTEN PIC 9(007) VALUE ZERO.
+           03 CKP-TXN-READ PIC 9(007) VALUE ZERO.
