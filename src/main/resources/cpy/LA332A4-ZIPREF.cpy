@@ -0,0 +1,9 @@
+      *    LA332A4-ZIPREF.CPY
+      *    STANDARD POSTAL REFERENCE RECORD USED TO VALIDATE THE ZIP
+      *    ON ADDRESS1. KEYED ON ZIPREF-ZIP-CODE SO LA332B6 CAN LOOK
+      *    UP A ZIP WITH A SINGLE RANDOM READ INSTEAD OF CARRYING THE
+      *    WHOLE REFERENCE TABLE IN WORKING STORAGE.
+       01  LA332A4-ZIPREF-REC.
+           03 ZIPREF-ZIP-CODE PIC X(005) VALUE SPACES.
+           03 ZIPREF-CITY PIC X(030) VALUE SPACES.
+           03 ZIPREF-STATE PIC X(002) VALUE SPACES.
