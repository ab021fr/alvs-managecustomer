@@ -0,0 +1,21 @@
+      *    LA332A4-OVFL.CPY
+      *    CONTINUATION/SPILL RECORD FOR TX-LIFE-REQ ENTRIES THAT
+      *    ARRIVE AFTER THE 999TH OCCURRENCE WITHIN A SINGLE
+      *    HOLDING-ID/CARRIER-CODE GROUPING ON THE LA332A4 EXTRACT.
+      *    ONE RECORD IS WRITTEN PER OVERFLOW TRANSACTION SO NOTHING
+      *    PAST ENTRY 999 IS SILENTLY DROPPED. OVFL-SEQ-NO CONTINUES
+      *    THE NUMBERING FROM 1000 SO THE SPILL FILE CAN BE MERGED
+      *    BACK AGAINST THE BASE EXTRACT RECORD, GROUP BY GROUP, IN
+      *    HOLDING-ID/CARRIER-CODE ORDER.
+      *    OVFL-TX-LIFE-REQ IS CARRIED AS RAW TEXT RATHER THAN AN
+      *    EXPANDED COPY OF LA332A4-TXENT SO THAT PROGRAMS INCLUDING
+      *    BOTH THIS COPYBOOK AND LA332A4-OUTPUT.CPY DO NOT PICK UP
+      *    THE SAME ELEMENTARY NAMES TWICE. A READER MOVES THE WHOLE
+      *    OVFL-TX-LIFE-REQ FIELD INTO A TX-LIFE-REQ TABLE ENTRY (THE
+      *    TWO ARE THE SAME LENGTH, BUILT FROM THE SAME COPYBOOK) TO
+      *    GET AT THE NAMED SUBFIELDS.
+       01  LA332A4-OVFL-REC.
+           03 OVFL-HOLDING-ID PIC X(025) VALUE SPACES.
+           03 OVFL-CARRIER-CODE PIC X(022) VALUE SPACES.
+           03 OVFL-SEQ-NO PIC 9(005) VALUE ZERO.
+           03 OVFL-TX-LIFE-REQ PIC X(2838) VALUE SPACES.
